@@ -1,10 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLOYEE-INQUIRY.
-       
+
+      * MODIFICATION HISTORY
+      * 2025-08-09  DATABASE-LOOKUP reads EMP.INFO instead of
+      *             hardcoding EMP001/EMP002; department and salary
+      *             stay blank until EMP.INFO carries those columns.
+      * 2025-08-09  PROCESS-REQUEST now validates UPDATE-DEPT against
+      *             DEPT.MASTER (via DEPTVAL1) before it is applied to
+      *             EMP-DEPT, instead of accepting any typed value.
+      * 2025-08-09  EMP-FILE-RECORD now carries department and hire
+      *             date in what used to be dead filler space;
+      *             DATABASE-LOOKUP reads the real department back
+      *             instead of leaving EMP-DEPT blank.
+      * 2025-08-09  EMP-FILE-RECORD now also carries a salary in what
+      *             used to be dead filler space; DATABASE-LOOKUP reads
+      *             it back instead of always zeroing EMP-SALARY.
+      * 2026-08-09  PROCESS-REQUEST's found check now tests the new
+      *             WS-FOUND-FLAG DATABASE-LOOKUP sets instead of
+      *             EMP-ID, which is always non-blank once a search ID
+      *             is typed whether or not a record was actually read.
+      * 2026-08-09  A validated department change is now REWRITten back
+      *             to EMP.INFO instead of only updating the screen
+      *             copy, which was discarded once the program ended.
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMP-FILE-ID
+                  FILE STATUS IS WS-EMP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-FILE-RECORD.
+           05  EMP-FILE-ID     PIC X(5).
+           05  EMP-FILE-NAME   PIC X(20).
+           05  EMP-FILE-EMAIL  PIC X(20).
+           05  EMP-FILE-STATUS PIC X(1).
+           05  EMP-FILE-DEPT   PIC X(15).
+           05  EMP-FILE-HDATE  PIC 9(8).
+           05  EMP-FILE-SALARY PIC 9(8)V99.
+           05  EMP-FILE-FILLER PIC X(1).
+
        WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS  PIC XX.
+       01  WS-FOUND-FLAG       PIC X VALUE 'N'.
+       01  DEPT-VALID-FLAG     PIC X VALUE 'Y'.
        01  EMPLOYEE-RECORD.
            03  EMP-ID          PIC X(10).
            03  EMP-NAME        PIC X(20).
@@ -52,33 +99,77 @@
        PROCESS-REQUEST.
            MOVE SEARCH-ID TO EMP-ID.
            PERFORM DATABASE-LOOKUP.
-           
-           IF EMP-ID NOT = SPACES
+
+           IF WS-FOUND-FLAG = 'Y'
                MOVE EMP-NAME TO NAME-FIELD
+               IF UPDATE-DEPT NOT = SPACES
+                   PERFORM VALIDATE-DEPARTMENT
+                   IF DEPT-VALID-FLAG = 'Y'
+                       MOVE UPDATE-DEPT TO EMP-DEPT
+                       PERFORM PERSIST-DEPARTMENT-UPDATE
+                   END-IF
+               END-IF
                MOVE EMP-DEPT TO DEPT-FIELD
                MOVE EMP-SALARY TO SALARY-FIELD
-               MOVE "Employee found and displayed" TO MSG-LINE
+               IF UPDATE-DEPT NOT = SPACES AND DEPT-VALID-FLAG NOT = 'Y'
+                   MOVE "Employee found, department rejected" TO
+                       MSG-LINE
+               ELSE
+                   MOVE "Employee found and displayed" TO MSG-LINE
+               END-IF
            ELSE
                MOVE "Employee not found" TO MSG-LINE
            END-IF.
 
+       VALIDATE-DEPARTMENT.
+      *    Check the typed department against DEPT.MASTER instead of
+      *    letting any free-text value into EMP-DEPT.
+           MOVE 'N' TO DEPT-VALID-FLAG.
+           CALL 'DEPTVAL1' USING UPDATE-DEPT DEPT-VALID-FLAG.
+
        DATABASE-LOOKUP.
-      *    Simulate database lookup
-           IF SEARCH-ID = "EMP001"
-               MOVE "田中太郎" TO EMP-NAME
-               MOVE "開発部" TO EMP-DEPT
-               MOVE 500000.00 TO EMP-SALARY
-               MOVE "A" TO EMP-STATUS
-           ELSE IF SEARCH-ID = "EMP002"
-               MOVE "佐藤花子" TO EMP-NAME
-               MOVE "営業部" TO EMP-DEPT
-               MOVE 450000.00 TO EMP-SALARY
-               MOVE "A" TO EMP-STATUS
-           ELSE
-               MOVE SPACES TO EMP-NAME
-               MOVE SPACES TO EMP-DEPT
-               MOVE ZEROS TO EMP-SALARY
-               MOVE SPACES TO EMP-STATUS
+      *    Look the employee up in EMP.INFO by the first 5 characters
+      *    of SEARCH-ID (EMP.INFO's key is PIC X(5)).
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE SPACES TO EMP-NAME.
+           MOVE SPACES TO EMP-DEPT.
+           MOVE ZEROS TO EMP-SALARY.
+           MOVE SPACES TO EMP-STATUS.
+
+           OPEN INPUT EMP-FILE.
+           IF WS-EMP-FILE-STATUS = "00"
+               MOVE SEARCH-ID (1:5) TO EMP-FILE-ID
+               READ EMP-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                       MOVE EMP-FILE-NAME TO EMP-NAME
+                       MOVE EMP-FILE-DEPT TO EMP-DEPT
+                       MOVE EMP-FILE-SALARY TO EMP-SALARY
+                       MOVE EMP-FILE-STATUS TO EMP-STATUS
+               END-READ
+               CLOSE EMP-FILE
+           END-IF.
+
+       PERSIST-DEPARTMENT-UPDATE.
+      *    Write the validated department back to EMP.INFO instead of
+      *    only updating the screen copy, which is otherwise discarded
+      *    once the program ends.
+           OPEN I-O EMP-FILE.
+           IF WS-EMP-FILE-STATUS = "00"
+               MOVE SEARCH-ID (1:5) TO EMP-FILE-ID
+               READ EMP-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE EMP-DEPT TO EMP-FILE-DEPT
+                       REWRITE EMP-FILE-RECORD
+                           INVALID KEY
+                               CONTINUE
+                       END-REWRITE
+               END-READ
+               CLOSE EMP-FILE
            END-IF.
 
        INTERACTIVE-PROCESS.
