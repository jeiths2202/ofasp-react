@@ -0,0 +1,376 @@
+      * SUB001.cob - Employee Information Display Program
+      * Fujitsu ASP COBOLG Program
+      * Reads EMP.INFO dataset and sends MENU001 map to display employee records
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Restored into server/system-cmds (previously only
+      *             carried in backups/) to add real F7/F8/F1
+      *             pagination; rows now track EMP-STATUS so employees
+      *             DELETE1 has flagged 'I' (inactive) drop out of the
+      *             listing the same way the menu side of the logical
+      *             delete request expects.
+      * 2025-08-09  EMP.INFO is now an indexed file keyed on EMP-ID;
+      *             pagination remembers the key of the first record on
+      *             each page visited so F7/F8 reposition with a direct
+      *             START instead of re-scanning from the top.
+      * 2025-08-09  DISPFILE now carries its own FILE STATUS; a bad
+      *             display-file open is reported separately from a
+      *             bad EMP.INFO open instead of sharing one status.
+      * 2025-08-09  Added a batch run mode, triggered by a "BATCH"
+      *             control record in SUB001.PRM: DISPFILE is never
+      *             opened and the whole active-employee listing is
+      *             written to SUB001.PRT in one pass instead of paging
+      *             it through MENU001 a screen at a time.
+      * 2025-08-09  SYMBOLIC DESTINATION now names a WORKING-STORAGE
+      *             field built from a terminal/session number instead
+      *             of the shared literal "DSP", so two sessions paging
+      *             this listing at once no longer share one destination.
+      * 2026-08-09  F7 paging and the next-page peek-ahead are now
+      *             bounded against WS-PAGE-KEY-TABLE's OCCURS 100 limit
+      *             instead of letting WS-CURRENT-PAGE run past it --
+      *             a roster with more than 100 pages simply stops
+      *             offering F7 instead of subscripting out of bounds.
+      * 2026-08-09  BUILD-DESTINATION-ID's fallback when no terminal
+      *             number is passed in now seeds WS-TERMINAL-ID from
+      *             the clock's seconds instead of a fixed "01", so two
+      *             sessions launched without one no longer collide on
+      *             the same DSP01 destination.
+      * 2026-08-09  SEND-MAP-TO-DISPLAY was only ever WRITEing the map;
+      *             nothing read the function key back, so EMP-FUNC
+      *             stayed blank and F7/F8/F1 never did anything. Added
+      *             RECEIVE-FUNCTION-KEY to READ DISPFILE before
+      *             PROCESS-FUNCTION-KEY evaluates EMP-FUNC. The
+      *             next-page peek-ahead now also skips 'I' records the
+      *             same way the page-filling read already does, so F7
+      *             isn't offered into a page that turns out to hold
+      *             only inactive employees.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB001.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-FILE-STATUS.
+           SELECT DISPFILE ASSIGN TO GS-DISPFILE
+                  SYMBOLIC DESTINATION IS WS-DESTINATION-ID
+                  SELECTED FUNCTION IS EMP-FUNC
+                  FILE STATUS IS WS-DISPFILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "SUB001.PRM"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "SUB001.PRT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-ID          PIC X(5).
+           05  EMP-NAME        PIC X(20).
+           05  EMP-EMAIL       PIC X(20).
+           05  EMP-STATUS      PIC X(1).
+           05  EMP-DEPT        PIC X(15).
+           05  EMP-HIRE-DATE   PIC 9(8).
+           05  EMP-SALARY      PIC 9(8)V99.
+           05  EMP-FILLER      PIC X(1).
+
+       FD  DISPFILE.
+           COPY MENU001 OF XMLLIB.
+
+       FD  PARM-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  PARM-RECORD         PIC X(20).
+
+       FD  PRINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS      PIC XX.
+       01  WS-DISPFILE-STATUS  PIC XX.
+       01  WS-PARM-FILE-STATUS PIC XX.
+       01  WS-PRINT-FILE-STATUS PIC XX.
+       01  WS-BATCH-MODE       PIC X(1) VALUE 'N'.
+       01  WS-BATCH-COUNT      PIC 9(3) VALUE ZERO.
+       01  WS-EOF-FLAG         PIC X VALUE 'N'.
+       01  WS-RECORD-COUNT     PIC 9(3) VALUE ZERO.
+       01  WS-ROW-INDEX        PIC 9(1) VALUE 1.
+       01  GS-DISPFILE         PIC X(8) VALUE "MENU001".
+       01  EMP-FUNC            PIC X(2).
+       01  WS-TERMINAL-ID      PIC X(2) VALUE SPACES.
+       01  WS-TIME-SEED        PIC 9(8) VALUE ZERO.
+       01  WS-DESTINATION-ID   PIC X(20) VALUE "DSP".
+
+      * Pagination control - F7(next) F8(previous) F1(first page)
+      * WS-PAGE-START-KEY holds the EMP-ID of the first record shown
+      * on each page number visited so far; page 1 starts at the
+      * beginning of the file and needs no START.
+       01  WS-PAGE-SIZE        PIC 9(2) VALUE 5.
+       01  WS-CURRENT-PAGE     PIC 9(3) VALUE 1.
+       01  WS-MAX-PAGE         PIC 9(3) VALUE 100.
+       01  WS-MORE-PAGES-FLAG  PIC X VALUE 'N'.
+       01  WS-PEEK-FOUND-FLAG  PIC X VALUE 'N'.
+       01  WS-CONTINUE-FLAG    PIC X VALUE 'Y'.
+       01  WS-PAGE-KEY-TABLE.
+           05  WS-PAGE-START-KEY   PIC X(5) OCCURS 100 TIMES.
+
+       01  WS-BATCH-DETAIL-LINE.
+           05  WS-B-ID             PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-B-NAME           PIC X(20).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-B-EMAIL          PIC X(20).
+
+       01  WS-BATCH-FOOTER-LINE.
+           05  FILLER              PIC X(20) VALUE "TOTAL EMPLOYEES:".
+           05  WS-BF-COUNT         PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM.
+           IF WS-BATCH-MODE = 'Y'
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+                   PERFORM READ-EMP-RECORDS
+                   PERFORM SEND-MAP-TO-DISPLAY
+                   PERFORM RECEIVE-FUNCTION-KEY
+                   PERFORM PROCESS-FUNCTION-KEY
+               END-PERFORM
+           END-IF.
+           PERFORM TERMINATE-PROGRAM.
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           PERFORM CHECK-BATCH-MODE.
+           PERFORM BUILD-DESTINATION-ID.
+
+           OPEN INPUT EMP-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open EMP.INFO file "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE EMP-FILE.
+
+           IF WS-BATCH-MODE = 'N'
+               OPEN I-O DISPFILE
+               IF WS-DISPFILE-STATUS NOT = "00"
+                   DISPLAY "ERROR: Cannot open MENU001 display file "
+                           WS-DISPFILE-STATUS
+                   STOP RUN
+               END-IF
+
+               MOVE "ŽÐˆõî•ñÆ‰ï" TO TITLE
+               MOVE "ŽÐˆõ”Ô†" TO HEADER1
+               MOVE "ŽÐˆõ–¼" TO HEADER2
+               MOVE "e-mail" TO HEADER3
+               MOVE "F7(ŽŸ‰æ–Ê) F8(‘O‰æ–Ê) F1(‰Šú‰æ–Ê)" TO HELP
+           END-IF.
+
+       BUILD-DESTINATION-ID.
+      *    Each session gets its own destination ID -- "DSP" plus a
+      *    2-digit terminal/session number taken from the invoking
+      *    command line -- instead of every session sharing the same
+      *    literal "DSP" and stepping on each other's screen output.
+           ACCEPT WS-TERMINAL-ID FROM COMMAND-LINE
+           IF WS-TERMINAL-ID = SPACES
+      *        No terminal/session number was passed in -- seed from
+      *        the clock's seconds instead of a fixed "01" so that two
+      *        sessions launched without one don't collide on DSP01.
+               ACCEPT WS-TIME-SEED FROM TIME
+               MOVE WS-TIME-SEED (5:2) TO WS-TERMINAL-ID
+           END-IF
+           MOVE SPACES TO WS-DESTINATION-ID
+           STRING "DSP" DELIMITED BY SIZE
+                  WS-TERMINAL-ID DELIMITED BY SIZE
+                  INTO WS-DESTINATION-ID
+           .
+
+       CHECK-BATCH-MODE.
+      *    A "BATCH" control record in SUB001.PRM means run the whole
+      *    listing to SUB001.PRT with no MENU001 display and no
+      *    pagination, instead of the normal interactive screen.
+           MOVE 'N' TO WS-BATCH-MODE.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-RECORD (1:5) = "BATCH"
+                           MOVE 'Y' TO WS-BATCH-MODE
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       RUN-BATCH-MODE.
+           MOVE ZERO TO WS-BATCH-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT EMP-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EMP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF EMP-STATUS NOT = 'I'
+                           PERFORM WRITE-BATCH-DETAIL-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM WRITE-BATCH-FOOTER-LINE.
+           CLOSE EMP-FILE.
+           CLOSE PRINT-FILE.
+
+       WRITE-BATCH-DETAIL-LINE.
+           ADD 1 TO WS-BATCH-COUNT.
+           MOVE EMP-ID TO WS-B-ID.
+           MOVE EMP-NAME TO WS-B-NAME.
+           MOVE EMP-EMAIL TO WS-B-EMAIL.
+           MOVE WS-BATCH-DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       WRITE-BATCH-FOOTER-LINE.
+           MOVE WS-BATCH-COUNT TO WS-BF-COUNT.
+           MOVE WS-BATCH-FOOTER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       READ-EMP-RECORDS.
+      *    POSITION TO THE START OF THE CURRENT PAGE, THEN FILL IT
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 'N' TO WS-MORE-PAGES-FLAG.
+           MOVE 1 TO WS-ROW-INDEX.
+           MOVE ZERO TO WS-RECORD-COUNT.
+           OPEN INPUT EMP-FILE.
+           IF WS-CURRENT-PAGE > 1
+               MOVE WS-PAGE-START-KEY (WS-CURRENT-PAGE) TO EMP-ID
+               START EMP-FILE KEY IS EQUAL TO EMP-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-FLAG
+               END-START
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   OR WS-ROW-INDEX > WS-PAGE-SIZE
+               READ EMP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-ROW-INDEX = 1
+                           MOVE EMP-ID TO
+                               WS-PAGE-START-KEY (WS-CURRENT-PAGE)
+                       END-IF
+                       IF EMP-STATUS NOT = 'I'
+                           PERFORM POPULATE-MAP-ROW
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    PEEK ONE RECORD AHEAD TO LEARN WHETHER F7 HAS A NEXT PAGE --
+      *    only if the next page number still fits in WS-PAGE-KEY-TABLE,
+      *    otherwise treat it the same as end-of-file for paging.
+           IF WS-EOF-FLAG NOT = 'Y' AND WS-CURRENT-PAGE < WS-MAX-PAGE
+               MOVE 'N' TO WS-PEEK-FOUND-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                       OR WS-PEEK-FOUND-FLAG = 'Y'
+                   READ EMP-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           IF EMP-STATUS NOT = 'I'
+                               MOVE 'Y' TO WS-PEEK-FOUND-FLAG
+                               MOVE EMP-ID TO
+                                   WS-PAGE-START-KEY
+                                       (WS-CURRENT-PAGE + 1)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-PEEK-FOUND-FLAG = 'Y'
+                   MOVE 'Y' TO WS-MORE-PAGES-FLAG
+               ELSE
+                   MOVE 'N' TO WS-MORE-PAGES-FLAG
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-MORE-PAGES-FLAG
+           END-IF.
+           CLOSE EMP-FILE.
+
+       POPULATE-MAP-ROW.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           EVALUATE WS-ROW-INDEX
+               WHEN 1
+                   MOVE EMP-ID TO ROW1-1
+                   MOVE EMP-NAME TO ROW1-2
+                   MOVE EMP-EMAIL TO ROW1-3
+               WHEN 2
+                   MOVE EMP-ID TO ROW2-1
+                   MOVE EMP-NAME TO ROW2-2
+                   MOVE EMP-EMAIL TO ROW2-3
+               WHEN 3
+                   MOVE EMP-ID TO ROW3-1
+                   MOVE EMP-NAME TO ROW3-2
+                   MOVE EMP-EMAIL TO ROW3-3
+               WHEN 4
+                   MOVE EMP-ID TO ROW4-1
+                   MOVE EMP-NAME TO ROW4-2
+                   MOVE EMP-EMAIL TO ROW4-3
+               WHEN 5
+                   MOVE EMP-ID TO ROW5-1
+                   MOVE EMP-NAME TO ROW5-2
+                   MOVE EMP-EMAIL TO ROW5-3
+           END-EVALUATE.
+
+           ADD 1 TO WS-ROW-INDEX.
+
+       SEND-MAP-TO-DISPLAY.
+           WRITE DISPFILE FROM DISP-RECORD.
+
+           DISPLAY "Employee inquiry completed successfully. "
+                   WS-RECORD-COUNT " records found.".
+
+       RECEIVE-FUNCTION-KEY.
+      *    SEND-MAP-TO-DISPLAY only WRITEs the map; the operator's
+      *    function key comes back on a READ against the same display
+      *    file, which is what actually populates EMP-FUNC (named on
+      *    SELECTED FUNCTION IS EMP-FUNC above) for PROCESS-FUNCTION-KEY
+      *    to EVALUATE.
+           READ DISPFILE.
+           IF WS-DISPFILE-STATUS NOT = "00"
+               MOVE 'N' TO WS-CONTINUE-FLAG
+           END-IF.
+
+       PROCESS-FUNCTION-KEY.
+           EVALUATE EMP-FUNC
+               WHEN "07"
+                   IF WS-MORE-PAGES-FLAG = 'Y'
+                           AND WS-CURRENT-PAGE < WS-MAX-PAGE
+                       ADD 1 TO WS-CURRENT-PAGE
+                   END-IF
+               WHEN "08"
+                   IF WS-CURRENT-PAGE > 1
+                       SUBTRACT 1 FROM WS-CURRENT-PAGE
+                   END-IF
+               WHEN "01"
+                   MOVE 1 TO WS-CURRENT-PAGE
+               WHEN OTHER
+                   MOVE 'N' TO WS-CONTINUE-FLAG
+           END-EVALUATE.
+
+       TERMINATE-PROGRAM.
+           IF WS-BATCH-MODE = 'N'
+               CLOSE DISPFILE
+           END-IF.
