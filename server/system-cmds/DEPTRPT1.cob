@@ -0,0 +1,230 @@
+      * DEPTRPT1.cob - End-of-Day Employee Headcount by Department
+      * Fujitsu ASP COBOLG Program
+      * Batch program that loads the valid department list from
+      * DEPT.MASTER, then reads EMP.INFO top to bottom and accumulates
+      * a count of active employees (EMP-STATUS = "A") against each
+      * department, printing a count-and-subtotal report once the
+      * whole file has been read.
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Initial version.
+      * 2026-08-09  LOAD-DEPARTMENT-TABLE now stops adding rows once
+      *             WS-DEPT-TABLE-COUNT reaches WS-DEPT-TABLE's OCCURS
+      *             50 TIMES limit, warning once instead of
+      *             subscripting past the end of the table on a 51st
+      *             department.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTRPT1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-FILE ASSIGN TO "DEPT.MASTER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS DEPT-NAME
+                  FILE STATUS IS WS-DEPT-FILE-STATUS.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "DEPTHEAD.PRT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPT-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-RECORD.
+           05  DEPT-NAME       PIC X(15).
+           05  DEPT-CODE       PIC X(4).
+           05  DEPT-FILLER     PIC X(21).
+
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-ID          PIC X(5).
+           05  EMP-NAME        PIC X(20).
+           05  EMP-EMAIL       PIC X(20).
+           05  EMP-STATUS      PIC X(1).
+           05  EMP-DEPT        PIC X(15).
+           05  EMP-HIRE-DATE   PIC 9(8).
+           05  EMP-SALARY      PIC 9(8)V99.
+           05  EMP-FILLER      PIC X(1).
+
+       FD  PRINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DEPT-FILE-STATUS   PIC XX.
+       01  WS-EMP-FILE-STATUS    PIC XX.
+       01  WS-PRINT-FILE-STATUS  PIC XX.
+       01  WS-EOF-FLAG           PIC X VALUE 'N'.
+       01  WS-DEPT-TABLE-COUNT   PIC 9(3) VALUE ZERO.
+       01  WS-MAX-DEPT-TABLE     PIC 9(3) VALUE 50.
+       01  WS-DEPT-TABLE-FULL    PIC X VALUE 'N'.
+       01  WS-TABLE-INDEX        PIC 9(3) VALUE ZERO.
+       01  WS-MATCH-INDEX        PIC 9(3) VALUE ZERO.
+       01  WS-TOTAL-ACTIVE       PIC 9(5) VALUE ZERO.
+
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 50 TIMES
+                             INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-ENTRY-NAME  PIC X(15).
+               10  WS-DEPT-ENTRY-COUNT PIC 9(5).
+
+       01  WS-UNASSIGNED-COUNT   PIC 9(5) VALUE ZERO.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER         PIC X(45) VALUE
+               "END-OF-DAY EMPLOYEE HEADCOUNT BY DEPARTMENT".
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER         PIC X(20) VALUE "DEPARTMENT".
+           05  FILLER         PIC X(15) VALUE "ACTIVE COUNT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-DEPT-NAME PIC X(18).
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  WS-D-COUNT     PIC ZZZZ9.
+
+       01  WS-UNASSIGNED-LINE.
+           05  FILLER         PIC X(18) VALUE "(UNASSIGNED)".
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  WS-U-COUNT     PIC ZZZZ9.
+
+       01  WS-FOOTER-LINE.
+           05  FILLER         PIC X(24) VALUE
+               "TOTAL ACTIVE EMPLOYEES:".
+           05  WS-F-COUNT     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM LOAD-DEPARTMENT-TABLE.
+           PERFORM ACCUMULATE-HEADCOUNTS.
+           PERFORM PRINT-REPORT.
+           PERFORM CLOSE-FILES.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT DEPT-FILE.
+           IF WS-DEPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open DEPT.MASTER file "
+                       WS-DEPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT EMP-FILE.
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open EMP.INFO file "
+                       WS-EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open DEPTHEAD.PRT file "
+                       WS-PRINT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       LOAD-DEPARTMENT-TABLE.
+      *    Pull every department name out of DEPT.MASTER into a table
+      *    so EMP.INFO only has to be read once, rather than one pass
+      *    per department. WS-DEPT-TABLE is only OCCURS 50 TIMES, so
+      *    once it is full, stop loading instead of subscripting past
+      *    the end of the table -- the same bound SUB001.cob applies
+      *    to WS-PAGE-KEY-TABLE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 'N' TO WS-DEPT-TABLE-FULL.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ DEPT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-DEPT-TABLE-COUNT < WS-MAX-DEPT-TABLE
+                           ADD 1 TO WS-DEPT-TABLE-COUNT
+                           MOVE DEPT-NAME TO
+                               WS-DEPT-ENTRY-NAME (WS-DEPT-TABLE-COUNT)
+                           MOVE ZERO TO
+                               WS-DEPT-ENTRY-COUNT (WS-DEPT-TABLE-COUNT)
+                       ELSE
+                           IF WS-DEPT-TABLE-FULL NOT = 'Y'
+                               MOVE 'Y' TO WS-DEPT-TABLE-FULL
+                               DISPLAY "DEPTRPT1: WARNING - more than "
+                                       "50 departments on DEPT.MASTER"
+                                       ", remainder not reported."
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ACCUMULATE-HEADCOUNTS.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EMP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF EMP-STATUS = 'A'
+                           PERFORM CREDIT-DEPARTMENT
+                           ADD 1 TO WS-TOTAL-ACTIVE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CREDIT-DEPARTMENT.
+      *    Find EMP-DEPT in the table loaded from DEPT.MASTER; an
+      *    employee whose department isn't on file (blank, or typed
+      *    before DEPTVAL1 existed) is counted separately instead of
+      *    being dropped.
+           MOVE ZERO TO WS-MATCH-INDEX.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                     UNTIL WS-TABLE-INDEX > WS-DEPT-TABLE-COUNT
+               IF WS-DEPT-ENTRY-NAME (WS-TABLE-INDEX) = EMP-DEPT
+                   MOVE WS-TABLE-INDEX TO WS-MATCH-INDEX
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-INDEX > ZERO
+               ADD 1 TO WS-DEPT-ENTRY-COUNT (WS-MATCH-INDEX)
+           ELSE
+               ADD 1 TO WS-UNASSIGNED-COUNT
+           END-IF.
+
+       PRINT-REPORT.
+           MOVE WS-REPORT-HEADER TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-COLUMN-HEADER TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                     UNTIL WS-TABLE-INDEX > WS-DEPT-TABLE-COUNT
+               MOVE WS-DEPT-ENTRY-NAME (WS-TABLE-INDEX)
+                   TO WS-D-DEPT-NAME
+               MOVE WS-DEPT-ENTRY-COUNT (WS-TABLE-INDEX)
+                   TO WS-D-COUNT
+               MOVE WS-DETAIL-LINE TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-PERFORM.
+           IF WS-UNASSIGNED-COUNT > ZERO
+               MOVE WS-UNASSIGNED-COUNT TO WS-U-COUNT
+               MOVE WS-UNASSIGNED-LINE TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-IF.
+           MOVE WS-TOTAL-ACTIVE TO WS-F-COUNT.
+           MOVE WS-FOOTER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       CLOSE-FILES.
+           CLOSE DEPT-FILE.
+           CLOSE EMP-FILE.
+           CLOSE PRINT-FILE.
