@@ -0,0 +1,132 @@
+      * RECON1.cob - Employee Headcount Reconciliation Program
+      * Fujitsu ASP COBOLG Program
+      * Counts the current total records in EMP.INFO and compares it
+      * against the headcount recorded the last time this program ran,
+      * so a silently lost or duplicated record raises a warning
+      * instead of going unnoticed between runs.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  COMPARE-HEADCOUNTS only WARNs on a drop in the
+      *             record count now. DELETE1 never physically removes
+      *             a record (EMP-STATUS is flipped instead), so the
+      *             raw count only grows under normal operation as
+      *             CREATE1 adds employees; a WARNING on every routine
+      *             hire was masking the drop this check exists to
+      *             catch. A growth is still reported, just not as a
+      *             warning.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-FILE-STATUS.
+           SELECT HEADCOUNT-FILE ASSIGN TO "HEADCNT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-HEADCOUNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-ID          PIC X(5).
+           05  EMP-NAME        PIC X(20).
+           05  EMP-EMAIL       PIC X(20).
+           05  EMP-STATUS      PIC X(1).
+           05  EMP-DEPT        PIC X(15).
+           05  EMP-HIRE-DATE   PIC 9(8).
+           05  EMP-SALARY      PIC 9(8)V99.
+           05  EMP-FILLER      PIC X(1).
+
+       FD  HEADCOUNT-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+       01  HEADCOUNT-LINE      PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS    PIC XX.
+       01  WS-HEADCOUNT-STATUS   PIC XX.
+       01  WS-EOF-FLAG           PIC X VALUE 'N'.
+       01  WS-CURRENT-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-PRIOR-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-FIRST-RUN-FLAG     PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-PRIOR-HEADCOUNT.
+           PERFORM COUNT-EMP-RECORDS.
+           PERFORM COMPARE-HEADCOUNTS.
+           PERFORM WRITE-CURRENT-HEADCOUNT.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       READ-PRIOR-HEADCOUNT.
+           MOVE 'N' TO WS-FIRST-RUN-FLAG.
+           OPEN INPUT HEADCOUNT-FILE.
+           IF WS-HEADCOUNT-STATUS NOT = "00"
+               MOVE 'Y' TO WS-FIRST-RUN-FLAG
+           ELSE
+               READ HEADCOUNT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-FIRST-RUN-FLAG
+                   NOT AT END
+                       MOVE HEADCOUNT-LINE TO WS-PRIOR-COUNT
+               END-READ
+               CLOSE HEADCOUNT-FILE
+           END-IF.
+
+       COUNT-EMP-RECORDS.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE ZERO TO WS-CURRENT-COUNT.
+           OPEN INPUT EMP-FILE.
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open EMP.INFO file "
+                       WS-EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EMP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-CURRENT-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE EMP-FILE.
+
+       COMPARE-HEADCOUNTS.
+           IF WS-FIRST-RUN-FLAG = 'Y'
+               DISPLAY "RECON1: No prior headcount on file - "
+                       WS-CURRENT-COUNT " records recorded as "
+                       "the baseline."
+           ELSE
+               IF WS-CURRENT-COUNT = WS-PRIOR-COUNT
+                   DISPLAY "RECON1: Headcount OK - " WS-CURRENT-COUNT
+                           " records, matches prior run."
+               ELSE
+                   IF WS-CURRENT-COUNT < WS-PRIOR-COUNT
+                       DISPLAY "RECON1: WARNING - headcount dropped "
+                               "from " WS-PRIOR-COUNT " to "
+                               WS-CURRENT-COUNT " since the last run."
+                   ELSE
+                       DISPLAY "RECON1: Headcount grew from "
+                               WS-PRIOR-COUNT " to " WS-CURRENT-COUNT
+                               " since the last run."
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-CURRENT-HEADCOUNT.
+           MOVE WS-CURRENT-COUNT TO HEADCOUNT-LINE.
+           OPEN OUTPUT HEADCOUNT-FILE.
+           WRITE HEADCOUNT-LINE.
+           CLOSE HEADCOUNT-FILE.
