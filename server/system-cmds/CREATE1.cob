@@ -0,0 +1,221 @@
+      * CREATE1.cob - Employee Add Program
+      * Fujitsu ASP COBOLG Program
+      * Appends a new EMP-RECORD to EMP.INFO for MAIN001 menu option 2
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Initial version.
+      * 2025-08-09  New records default EMP-STATUS to 'A' (active) now
+      *             that DELETE1 carries a logical-delete flag.
+      * 2025-08-09  EMP.INFO is now an indexed file keyed on EMP-ID;
+      *             duplicate check and append both use a direct READ
+      *             instead of a full sequential scan.
+      * 2025-08-09  A successful add now CALLs AUDITLOG so EMP.AUDIT
+      *             keeps a record of who was added and when.
+      * 2025-08-09  EMP-RECORD now carries department and hire date in
+      *             what used to be dead filler space; the add screen
+      *             takes both as optional entries, validating the
+      *             department against DEPT.MASTER (via DEPTVAL1)
+      *             before it is written.
+      * 2025-08-09  Now takes the menu option and operator ID MAIN001
+      *             passes in rather than hardcoding the menu option in
+      *             the AUDITLOG call.
+      * 2025-08-09  A successful add now records its EMP-ID to
+      *             CREATE.CKPT so a future bulk-load rerun can tell
+      *             how far a prior run got instead of starting over.
+      * 2025-08-09  EMP-RECORD now carries a salary in what used to be
+      *             dead filler space; the add screen takes it as an
+      *             optional entry (no history entry on a brand new
+      *             record -- see UPDATE1/SALHIST1 for salary changes).
+      * 2026-08-09  AUDITLOG's CALL now also passes CREATE1-OPERATOR-ID
+      *             so EMP.AUDIT records which operator made the add,
+      *             not just the employee ID and menu option.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CREATE.CKPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-ID          PIC X(5).
+           05  EMP-NAME        PIC X(20).
+           05  EMP-EMAIL       PIC X(20).
+           05  EMP-STATUS      PIC X(1).
+           05  EMP-DEPT        PIC X(15).
+           05  EMP-HIRE-DATE   PIC 9(8).
+           05  EMP-SALARY      PIC 9(8)V99.
+           05  EMP-FILLER      PIC X(1).
+
+       FD  CKPT-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+       01  CKPT-RECORD         PIC X(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS  PIC XX.
+       01  WS-CKPT-FILE-STATUS PIC XX.
+       01  WS-DUPLICATE-FLAG   PIC X VALUE 'N'.
+       01  WS-FILE-IS-NEW      PIC X VALUE 'N'.
+       01  DEPT-VALID-FLAG     PIC X VALUE 'Y'.
+       01  WS-LAST-CHECKPOINT-ID PIC X(5) VALUE SPACES.
+
+       01  WS-SCREEN-FIELDS.
+           05  WS-TITLE-LINE       PIC X(20) VALUE "Add Employee".
+           05  WS-ID-LABEL         PIC X(20) VALUE "Employee ID:".
+           05  WS-NAME-LABEL       PIC X(20) VALUE "Employee Name:".
+           05  WS-EMAIL-LABEL      PIC X(20) VALUE "e-mail:".
+           05  WS-DEPT-LABEL       PIC X(20) VALUE "Dept (opt):".
+           05  WS-HIRE-DATE-LABEL  PIC X(20) VALUE "Hire Date (opt):".
+           05  WS-SALARY-LABEL     PIC X(20) VALUE "Salary (opt):".
+           05  WS-MESSAGE-LINE     PIC X(50).
+
+       01  WS-INPUT-FIELDS.
+           05  WS-NEW-ID           PIC X(5).
+           05  WS-NEW-NAME         PIC X(20).
+           05  WS-NEW-EMAIL        PIC X(20).
+           05  WS-NEW-DEPT         PIC X(15).
+           05  WS-NEW-HIRE-DATE    PIC 9(8).
+           05  WS-NEW-SALARY       PIC 9(8)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  CREATE1-MENU-OPTION     PIC X(1).
+       01  CREATE1-OPERATOR-ID     PIC X(8).
+
+       PROCEDURE DIVISION USING CREATE1-MENU-OPTION
+                                 CREATE1-OPERATOR-ID.
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT.
+           PERFORM DISPLAY-ADD-SCREEN.
+           PERFORM ACCEPT-NEW-EMPLOYEE.
+           IF WS-NEW-DEPT NOT = SPACES
+               PERFORM VALIDATE-DEPARTMENT
+           END-IF.
+           PERFORM CHECK-DUPLICATE-ID.
+           IF WS-DUPLICATE-FLAG = 'Y'
+               MOVE "Error: Employee ID already exists" TO
+                   WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           ELSE
+               IF WS-NEW-DEPT NOT = SPACES AND DEPT-VALID-FLAG NOT = 'Y'
+                   MOVE "Error: Unrecognized department, not added" TO
+                       WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+               ELSE
+                   PERFORM APPEND-EMPLOYEE-RECORD
+                   CALL 'AUDITLOG' USING WS-NEW-ID "CREATE  "
+                                          CREATE1-MENU-OPTION
+                                          CREATE1-OPERATOR-ID
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE "Employee added: " TO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE WS-NEW-ID
+               END-IF
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       DISPLAY-ADD-SCREEN.
+           DISPLAY WS-TITLE-LINE.
+           DISPLAY WS-SCREEN-FIELDS.
+
+       ACCEPT-NEW-EMPLOYEE.
+           DISPLAY WS-ID-LABEL.
+           ACCEPT WS-NEW-ID.
+           DISPLAY WS-NAME-LABEL.
+           ACCEPT WS-NEW-NAME.
+           DISPLAY WS-EMAIL-LABEL.
+           ACCEPT WS-NEW-EMAIL.
+           DISPLAY WS-DEPT-LABEL.
+           ACCEPT WS-NEW-DEPT.
+           DISPLAY WS-HIRE-DATE-LABEL.
+           ACCEPT WS-NEW-HIRE-DATE.
+           DISPLAY WS-SALARY-LABEL.
+           ACCEPT WS-NEW-SALARY.
+
+       VALIDATE-DEPARTMENT.
+      *    Check the typed department against DEPT.MASTER; an
+      *    unrecognized department is dropped rather than rejecting
+      *    the whole add.
+           MOVE 'N' TO DEPT-VALID-FLAG.
+           CALL 'DEPTVAL1' USING WS-NEW-DEPT DEPT-VALID-FLAG.
+
+       CHECK-DUPLICATE-ID.
+           MOVE 'N' TO WS-DUPLICATE-FLAG.
+           MOVE 'N' TO WS-FILE-IS-NEW.
+           OPEN INPUT EMP-FILE.
+           IF WS-EMP-FILE-STATUS = "35"
+      *        EMP.INFO DOES NOT EXIST YET - FIRST EMPLOYEE BEING ADDED
+               MOVE 'Y' TO WS-FILE-IS-NEW
+           ELSE
+               MOVE WS-NEW-ID TO EMP-ID
+               READ EMP-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-DUPLICATE-FLAG
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-DUPLICATE-FLAG
+               END-READ
+               CLOSE EMP-FILE
+           END-IF.
+
+       APPEND-EMPLOYEE-RECORD.
+           MOVE WS-NEW-ID TO EMP-ID.
+           MOVE WS-NEW-NAME TO EMP-NAME.
+           MOVE WS-NEW-EMAIL TO EMP-EMAIL.
+           MOVE 'A' TO EMP-STATUS.
+           MOVE WS-NEW-DEPT TO EMP-DEPT.
+           MOVE WS-NEW-HIRE-DATE TO EMP-HIRE-DATE.
+           MOVE WS-NEW-SALARY TO EMP-SALARY.
+           MOVE SPACES TO EMP-FILLER.
+           IF WS-FILE-IS-NEW = 'Y'
+               OPEN OUTPUT EMP-FILE
+           ELSE
+               OPEN I-O EMP-FILE
+           END-IF.
+           WRITE EMP-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: Cannot write EMP.INFO record "
+                           WS-EMP-FILE-STATUS
+           END-WRITE.
+           CLOSE EMP-FILE.
+
+       READ-CHECKPOINT.
+      *    Pick up the last EMP-ID a prior run added, so a future
+      *    bulk-load driver can see how far processing got and skip
+      *    what is already loaded instead of risking a rerun from
+      *    scratch.
+           MOVE SPACES TO WS-LAST-CHECKPOINT-ID.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORD TO WS-LAST-CHECKPOINT-ID
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+      *    Record the EMP-ID just added as the new restart point;
+      *    only the most recent one needs to be kept.
+           MOVE WS-NEW-ID TO CKPT-RECORD.
+           MOVE WS-NEW-ID TO WS-LAST-CHECKPOINT-ID.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
