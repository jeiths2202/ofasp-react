@@ -0,0 +1,154 @@
+      * EMPRPT1.cob - Employee Roster Report Program
+      * Fujitsu ASP COBOLG Program
+      * Batch program that reads EMP.INFO start to finish and prints a
+      * paginated employee roster with page headers and a record-count
+      * footer.
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Roster now prints department and hire date, now
+      *             that EMP-RECORD carries them.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRPT1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "EMPROSTR.PRT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-ID          PIC X(5).
+           05  EMP-NAME        PIC X(20).
+           05  EMP-EMAIL       PIC X(20).
+           05  EMP-STATUS      PIC X(1).
+           05  EMP-DEPT        PIC X(15).
+           05  EMP-HIRE-DATE   PIC 9(8).
+           05  EMP-SALARY      PIC 9(8)V99.
+           05  EMP-FILLER      PIC X(1).
+
+       FD  PRINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS    PIC XX.
+       01  WS-PRINT-FILE-STATUS  PIC XX.
+       01  WS-EOF-FLAG           PIC X VALUE 'N'.
+
+       01  WS-PAGE-NUMBER        PIC 9(4) VALUE ZERO.
+       01  WS-LINES-ON-PAGE      PIC 9(2) VALUE ZERO.
+       01  WS-LINES-PER-PAGE     PIC 9(2) VALUE 20.
+       01  WS-TOTAL-EMPLOYEES    PIC 9(5) VALUE ZERO.
+
+       01  WS-PAGE-HEADER-1.
+           05  FILLER         PIC X(30) VALUE "EMPLOYEE ROSTER REPORT".
+           05  FILLER         PIC X(8)  VALUE "PAGE ".
+           05  WS-HDR-PAGE-NO PIC ZZZ9.
+
+       01  WS-PAGE-HEADER-2.
+           05  FILLER            PIC X(6)  VALUE "ID".
+           05  FILLER            PIC X(16) VALUE "NAME".
+           05  FILLER            PIC X(19) VALUE "E-MAIL".
+           05  FILLER            PIC X(11) VALUE "DEPT".
+           05  FILLER            PIC X(8)  VALUE "STATUS".
+           05  FILLER            PIC X(8)  VALUE "HIRED".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ID           PIC X(5).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WS-D-NAME         PIC X(15).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WS-D-EMAIL        PIC X(18).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WS-D-DEPT         PIC X(10).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WS-D-STATUS       PIC X(7).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WS-D-HIRE-DATE    PIC X(8).
+
+       01  WS-FOOTER-LINE.
+           05  FILLER            PIC X(20) VALUE "TOTAL EMPLOYEES:".
+           05  WS-F-COUNT        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM PRINT-PAGE-HEADER.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EMP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PRINT-EMPLOYEE-LINE
+               END-READ
+           END-PERFORM.
+           PERFORM PRINT-REPORT-FOOTER.
+           PERFORM CLOSE-FILES.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT EMP-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open EMP.INFO file "
+                       WS-EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open EMPROSTR.PRT file "
+                       WS-PRINT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NO.
+           MOVE WS-PAGE-HEADER-1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-PAGE-HEADER-2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+
+       PRINT-EMPLOYEE-LINE.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADER
+           END-IF.
+           MOVE EMP-ID TO WS-D-ID.
+           MOVE EMP-NAME (1:15) TO WS-D-NAME.
+           MOVE EMP-EMAIL (1:18) TO WS-D-EMAIL.
+           MOVE EMP-DEPT (1:10) TO WS-D-DEPT.
+           MOVE EMP-HIRE-DATE TO WS-D-HIRE-DATE.
+           IF EMP-STATUS = 'I'
+               MOVE "INACTIV" TO WS-D-STATUS
+           ELSE
+               MOVE "ACTIVE" TO WS-D-STATUS
+           END-IF.
+           MOVE WS-DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           ADD 1 TO WS-TOTAL-EMPLOYEES.
+
+       PRINT-REPORT-FOOTER.
+           MOVE WS-TOTAL-EMPLOYEES TO WS-F-COUNT.
+           MOVE WS-FOOTER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       CLOSE-FILES.
+           CLOSE EMP-FILE.
+           CLOSE PRINT-FILE.
