@@ -0,0 +1,61 @@
+      * DEPTVAL1.cob - Department Code/Name Validation Subprogram
+      * Fujitsu ASP COBOLG Program
+      * CALLed by EMPLOYEE-INQUIRY and UPDATE1 to check a typed
+      * department name against DEPT.MASTER before it gets applied to
+      * EMP-DEPT, instead of letting any free-text value through.
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Initial version.
+      * 2026-08-09  DEPT.MASTER was never written to by anything, so
+      *             every department always failed validation; added
+      *             DEPTMNT1 as the maintenance program that adds/
+      *             updates department records, the same way ITMMNT1
+      *             seeds ITEM.MASTER.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTVAL1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-FILE ASSIGN TO "DEPT.MASTER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS DEPT-NAME
+                  FILE STATUS IS WS-DEPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPT-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-RECORD.
+           05  DEPT-NAME       PIC X(15).
+           05  DEPT-CODE       PIC X(4).
+           05  DEPT-FILLER     PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DEPT-FILE-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01  DEPTVAL-DEPT-NAME   PIC X(15).
+       01  DEPTVAL-VALID-FLAG  PIC X(1).
+
+       PROCEDURE DIVISION USING DEPTVAL-DEPT-NAME DEPTVAL-VALID-FLAG.
+       MAIN-PROCEDURE.
+           MOVE 'N' TO DEPTVAL-VALID-FLAG.
+           OPEN INPUT DEPT-FILE.
+           IF WS-DEPT-FILE-STATUS = "00"
+               MOVE DEPTVAL-DEPT-NAME TO DEPT-NAME
+               READ DEPT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO DEPTVAL-VALID-FLAG
+               END-READ
+               CLOSE DEPT-FILE
+           END-IF.
+           GOBACK.
