@@ -0,0 +1,205 @@
+      * ITMMNT1.cob - Item Master Maintenance Program
+      * Fujitsu ASP COBOLG Program
+      * Maintenance counterpart to COBDSPFL's display-only flow --
+      * adds a new IN-ITEM-ID to ITEM.MASTER or updates an existing
+      * item's IN-ITEM-QTY, then echoes the result to the same
+      * MITDSP/GROUP1 screen format COBDSPFL already writes to.
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Initial version.
+      * 2026-08-09  The no-argument fallback for WS-TERMINAL-ID now
+      *             seeds from the clock's seconds instead of a fixed
+      *             "01", so two sessions launched without one no
+      *             longer collide on the same DSP01 destination.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITMMNT1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "ITEM.MASTER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IN-ITEM-ID
+                  FILE STATUS IS WS-INFILE-STATUS.
+
+           SELECT DSPF ASSIGN TO GS-DSPF
+               ORGANIZATION IS SEQUENTIAL
+               PROCESSING MODE IS DISPLAY
+               SYMBOLIC DESTINATION IS WS-DESTINATION-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           LABEL RECORD STANDARD.
+       01  INFILE-REC.
+           05  IN-ITEM-ID          PIC X(10).
+           05  IN-ITEM-NAME        PIC X(20).
+           05  IN-ITEM-QTY         PIC 9(05).
+
+       FD  DSPF.
+           COPY MITDSP OF XMDLIB JOINING DSP AS PREFIX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INFILE-STATUS    PIC XX.
+       01  WS-FILE-STATUS      PIC X(02).
+       01  WS-FOUND-FLAG       PIC X VALUE 'N'.
+       01  WS-DUPLICATE-FLAG   PIC X VALUE 'N'.
+       01  WS-FILE-IS-NEW      PIC X VALUE 'N'.
+       01  WS-TERMINAL-ID      PIC X(02) VALUE SPACES.
+       01  WS-TIME-SEED        PIC 9(08) VALUE ZERO.
+       01  WS-DESTINATION-ID   PIC X(20) VALUE 'DSP'.
+       01  WS-DSPF-FORMAT-NAME PIC X(08) VALUE 'MITDSP'.
+       01  WS-DSPF-GROUP-NAME  PIC X(08) VALUE 'GROUP1'.
+
+       01  WS-SCREEN-FIELDS.
+           05  WS-TITLE-LINE       PIC X(20) VALUE "Item Maintenance".
+           05  WS-ACTION-LABEL     PIC X(20) VALUE "Action (A/U):".
+           05  WS-ID-LABEL         PIC X(20) VALUE "Item ID:".
+           05  WS-NAME-LABEL       PIC X(20) VALUE "Item Name:".
+           05  WS-QTY-LABEL        PIC X(20) VALUE "Quantity:".
+           05  WS-MESSAGE-LINE     PIC X(50).
+
+       01  WS-INPUT-FIELDS.
+           05  WS-ACTION-CODE      PIC X(1).
+           05  WS-ITEM-ID          PIC X(10).
+           05  WS-ITEM-NAME        PIC X(20).
+           05  WS-ITEM-QTY         PIC 9(05).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM BUILD-DESTINATION-ID.
+           PERFORM DISPLAY-MAINT-SCREEN.
+           PERFORM ACCEPT-MAINT-REQUEST.
+           EVALUATE WS-ACTION-CODE
+               WHEN 'A'
+                   PERFORM ADD-ITEM-RECORD
+               WHEN 'U'
+                   PERFORM UPDATE-ITEM-QTY
+               WHEN OTHER
+                   MOVE "Error: Action must be A (add) or U (update)"
+                       TO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+           END-EVALUATE.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       BUILD-DESTINATION-ID.
+      *    Each session gets its own destination ID -- "DSP" plus a
+      *    2-digit terminal/session number -- the same way COBDSPFL
+      *    builds WS-DESTINATION-ID.
+           ACCEPT WS-TERMINAL-ID FROM COMMAND-LINE.
+           IF WS-TERMINAL-ID = SPACES
+      *        No terminal/session number was passed in -- seed from
+      *        the clock's seconds instead of a fixed "01" so that two
+      *        sessions launched without one don't collide on DSP01.
+               ACCEPT WS-TIME-SEED FROM TIME
+               MOVE WS-TIME-SEED (5:2) TO WS-TERMINAL-ID
+           END-IF.
+           MOVE SPACES TO WS-DESTINATION-ID.
+           STRING 'DSP' DELIMITED BY SIZE
+                  WS-TERMINAL-ID DELIMITED BY SIZE
+                  INTO WS-DESTINATION-ID.
+
+       DISPLAY-MAINT-SCREEN.
+           DISPLAY WS-TITLE-LINE.
+           DISPLAY WS-ACTION-LABEL.
+
+       ACCEPT-MAINT-REQUEST.
+           ACCEPT WS-ACTION-CODE.
+           DISPLAY WS-ID-LABEL.
+           ACCEPT WS-ITEM-ID.
+           IF WS-ACTION-CODE = 'A'
+               DISPLAY WS-NAME-LABEL
+               ACCEPT WS-ITEM-NAME
+           END-IF.
+           DISPLAY WS-QTY-LABEL.
+           ACCEPT WS-ITEM-QTY.
+
+       ADD-ITEM-RECORD.
+           PERFORM CHECK-DUPLICATE-ITEM.
+           IF WS-DUPLICATE-FLAG = 'Y'
+               MOVE "Error: Item ID already exists" TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           ELSE
+               PERFORM APPEND-ITEM-RECORD
+               PERFORM WRITE-ITEM-SCREEN
+               MOVE "Item added: " TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE WS-ITEM-ID
+           END-IF.
+
+       CHECK-DUPLICATE-ITEM.
+           MOVE 'N' TO WS-DUPLICATE-FLAG.
+           MOVE 'N' TO WS-FILE-IS-NEW.
+           OPEN INPUT INFILE.
+           IF WS-INFILE-STATUS = "35"
+      *        ITEM.MASTER DOES NOT EXIST YET - FIRST ITEM BEING ADDED
+               MOVE 'Y' TO WS-FILE-IS-NEW
+           ELSE
+               MOVE WS-ITEM-ID TO IN-ITEM-ID
+               READ INFILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-DUPLICATE-FLAG
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-DUPLICATE-FLAG
+               END-READ
+               CLOSE INFILE
+           END-IF.
+
+       APPEND-ITEM-RECORD.
+           MOVE WS-ITEM-ID TO IN-ITEM-ID.
+           MOVE WS-ITEM-NAME TO IN-ITEM-NAME.
+           MOVE WS-ITEM-QTY TO IN-ITEM-QTY.
+           IF WS-FILE-IS-NEW = 'Y'
+               OPEN OUTPUT INFILE
+           ELSE
+               OPEN I-O INFILE
+           END-IF.
+           WRITE INFILE-REC
+               INVALID KEY
+                   DISPLAY "ERROR: Cannot write ITEM.MASTER record "
+                           WS-INFILE-STATUS
+           END-WRITE.
+           CLOSE INFILE.
+
+       UPDATE-ITEM-QTY.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           OPEN I-O INFILE.
+           MOVE WS-ITEM-ID TO IN-ITEM-ID.
+           READ INFILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE WS-ITEM-QTY TO IN-ITEM-QTY
+                   REWRITE INFILE-REC
+                       INVALID KEY
+                           DISPLAY "ERROR: Cannot rewrite ITEM.MASTER "
+                                   WS-INFILE-STATUS
+                   END-REWRITE
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+           CLOSE INFILE.
+           IF WS-FOUND-FLAG = 'Y'
+               PERFORM WRITE-ITEM-SCREEN
+               MOVE "Item updated: " TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE WS-ITEM-ID
+           ELSE
+               MOVE "Error: Item ID not found" TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           END-IF.
+
+       WRITE-ITEM-SCREEN.
+      *    Echo the added/updated item to the same MITDSP/GROUP1
+      *    screen format COBDSPFL's display-only flow writes to.
+           OPEN I-O DSPF.
+           MOVE WS-DSPF-FORMAT-NAME TO DSP-FORMAT-NAME OF DSPF-RECORD.
+           MOVE WS-DSPF-GROUP-NAME TO DSP-GROUP-NAME OF DSPF-RECORD.
+           MOVE IN-ITEM-ID TO DSP-ITEM-ID OF DSPF-RECORD.
+           MOVE IN-ITEM-NAME TO DSP-ITEM-NAME OF DSPF-RECORD.
+           MOVE IN-ITEM-QTY TO DSP-ITEM-QTY OF DSPF-RECORD.
+           WRITE DSPF-RECORD.
+           MOVE FILE-STATUS OF DSPF TO WS-FILE-STATUS.
+           CLOSE DSPF.
