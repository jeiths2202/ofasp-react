@@ -0,0 +1,126 @@
+      * LOWSTK1.cob - Low Stock Alert Report Program
+      * Fujitsu ASP COBOLG Program
+      * Batch companion to COBDSPFL - reads the same item master
+      * layout and prints an exception list of items at or below the
+      * reorder point instead of streaming every item to the screen.
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Initial version.
+      * 2025-08-09  ITEM.MASTER is now an indexed file keyed on
+      *             IN-ITEM-ID, same as ITMMNT1's maintenance
+      *             counterpart expects, instead of a plain sequential
+      *             file; this report still reads it top to bottom.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOWSTK1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "ITEM.MASTER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS IN-ITEM-ID
+                  FILE STATUS IS WS-INFILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "LOWSTOCK.PRT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           LABEL RECORD STANDARD.
+       01  INFILE-REC.
+           05  IN-ITEM-ID          PIC X(10).
+           05  IN-ITEM-NAME        PIC X(20).
+           05  IN-ITEM-QTY         PIC 9(05).
+
+       FD  PRINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INFILE-STATUS        PIC XX.
+       01  WS-PRINT-FILE-STATUS    PIC XX.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-REORDER-POINT        PIC 9(05) VALUE 00010.
+       01  WS-LOW-STOCK-COUNT      PIC 9(05) VALUE ZERO.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER         PIC X(40) VALUE
+               "LOW STOCK EXCEPTION REPORT".
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER         PIC X(12) VALUE "ITEM ID".
+           05  FILLER         PIC X(22) VALUE "ITEM NAME".
+           05  FILLER         PIC X(10) VALUE "QTY".
+           05  FILLER         PIC X(14) VALUE "REORDER POINT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ITEM-ID   PIC X(10).
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  WS-D-ITEM-NAME PIC X(20).
+           05  WS-D-QTY       PIC ZZZZ9.
+           05  FILLER         PIC X(5)  VALUE SPACES.
+           05  WS-D-REORDER   PIC ZZZZ9.
+
+       01  WS-FOOTER-LINE.
+           05  FILLER         PIC X(30) VALUE
+               "ITEMS BELOW REORDER POINT:".
+           05  WS-F-COUNT     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           MOVE WS-REPORT-HEADER TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-COLUMN-HEADER TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ INFILE INTO INFILE-REC
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-ITEM-QUANTITY
+               END-READ
+           END-PERFORM.
+           PERFORM PRINT-REPORT-FOOTER.
+           PERFORM CLOSE-FILES.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT INFILE.
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-INFILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open ITEM.MASTER file "
+                       WS-INFILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open LOWSTOCK.PRT file "
+                       WS-PRINT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-ITEM-QUANTITY.
+           IF IN-ITEM-QTY OF INFILE-REC < WS-REORDER-POINT
+               MOVE IN-ITEM-ID OF INFILE-REC TO WS-D-ITEM-ID
+               MOVE IN-ITEM-NAME OF INFILE-REC TO WS-D-ITEM-NAME
+               MOVE IN-ITEM-QTY OF INFILE-REC TO WS-D-QTY
+               MOVE WS-REORDER-POINT TO WS-D-REORDER
+               MOVE WS-DETAIL-LINE TO PRINT-LINE
+               WRITE PRINT-LINE
+               ADD 1 TO WS-LOW-STOCK-COUNT
+           END-IF.
+
+       PRINT-REPORT-FOOTER.
+           MOVE WS-LOW-STOCK-COUNT TO WS-F-COUNT.
+           MOVE WS-FOOTER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       CLOSE-FILES.
+           CLOSE INFILE.
+           CLOSE PRINT-FILE.
