@@ -0,0 +1,171 @@
+      * UPDATE1.cob - Employee Update Program
+      * Fujitsu ASP COBOLG Program
+      * Rewrites the matching EMP-RECORD in EMP.INFO by EMP-ID for
+      * MAIN001 menu option 3
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Initial version - name update only; EMP.INFO has
+      *             no department/salary columns yet (see UPDATE1
+      *             changes under the department-master and
+      *             filler-expansion work for those fields).
+      * 2025-08-09  EMP.INFO is now an indexed file keyed on EMP-ID;
+      *             the whole-file rewrite table is gone in favor of a
+      *             direct READ/REWRITE by key.
+      * 2025-08-09  An optional new-department entry is now validated
+      *             against DEPT.MASTER (via DEPTVAL1) before the
+      *             record is rewritten and stored in EMP-DEPT.
+      * 2025-08-09  A successful rewrite now CALLs AUDITLOG so
+      *             EMP.AUDIT keeps a record of who was changed and
+      *             when.
+      * 2025-08-09  Now takes the menu option and operator ID MAIN001
+      *             passes in rather than hardcoding the menu option in
+      *             the AUDITLOG call.
+      * 2025-08-09  An optional new salary entry that differs from what
+      *             is on file now CALLs SALHIST1 to append the old and
+      *             new amount to SAL.HIST before the record is
+      *             rewritten with the new amount.
+      * 2026-08-09  New name entry is now guarded the same way dept and
+      *             salary already are -- leaving the name prompt blank
+      *             to only change dept/salary no longer wipes EMP-NAME.
+      * 2026-08-09  AUDITLOG's CALL now also passes UPDATE1-OPERATOR-ID
+      *             so EMP.AUDIT records which operator made the change,
+      *             not just the employee ID and menu option.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-ID          PIC X(5).
+           05  EMP-NAME        PIC X(20).
+           05  EMP-EMAIL       PIC X(20).
+           05  EMP-STATUS      PIC X(1).
+           05  EMP-DEPT        PIC X(15).
+           05  EMP-HIRE-DATE   PIC 9(8).
+           05  EMP-SALARY      PIC 9(8)V99.
+           05  EMP-FILLER      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS  PIC XX.
+       01  WS-FOUND-FLAG       PIC X VALUE 'N'.
+       01  DEPT-VALID-FLAG     PIC X VALUE 'Y'.
+       01  WS-SALARY-CHANGED   PIC X VALUE 'N'.
+       01  WS-OLD-SALARY       PIC 9(8)V99 VALUE ZEROS.
+
+       01  WS-SCREEN-FIELDS.
+           05  WS-TITLE-LINE       PIC X(20) VALUE "Update Employee".
+           05  WS-ID-LABEL         PIC X(20) VALUE "Employee ID:".
+           05  WS-NAME-LABEL       PIC X(20) VALUE "New Name:".
+           05  WS-DEPT-LABEL       PIC X(20) VALUE "New Dept (opt):".
+           05  WS-SALARY-LABEL     PIC X(20) VALUE "New Salary (opt):".
+           05  WS-MESSAGE-LINE     PIC X(50).
+
+       01  WS-INPUT-FIELDS.
+           05  WS-SEARCH-ID        PIC X(5).
+           05  WS-UPDATE-NAME      PIC X(20).
+           05  WS-UPDATE-DEPT      PIC X(15).
+           05  WS-UPDATE-SALARY    PIC 9(8)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  UPDATE1-MENU-OPTION     PIC X(1).
+       01  UPDATE1-OPERATOR-ID     PIC X(8).
+
+       PROCEDURE DIVISION USING UPDATE1-MENU-OPTION
+                                 UPDATE1-OPERATOR-ID.
+       MAIN-PROCEDURE.
+           PERFORM DISPLAY-UPDATE-SCREEN.
+           PERFORM ACCEPT-UPDATE-REQUEST.
+           IF WS-UPDATE-DEPT NOT = SPACES
+               PERFORM VALIDATE-DEPARTMENT
+           END-IF.
+           IF WS-UPDATE-DEPT NOT = SPACES AND DEPT-VALID-FLAG NOT = 'Y'
+               MOVE "Error: Unrecognized department, not updated" TO
+                   WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           ELSE
+               PERFORM UPDATE-EMP-RECORD
+               IF WS-FOUND-FLAG = 'Y'
+                   CALL 'AUDITLOG' USING WS-SEARCH-ID "UPDATE  "
+                                          UPDATE1-MENU-OPTION
+                                          UPDATE1-OPERATOR-ID
+                   IF WS-SALARY-CHANGED = 'Y'
+                       CALL 'SALHIST1' USING WS-SEARCH-ID
+                                             WS-OLD-SALARY
+                                             WS-UPDATE-SALARY
+                   END-IF
+                   MOVE "Employee updated: " TO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE WS-SEARCH-ID
+               ELSE
+                   MOVE "Error: Employee ID not found" TO
+                       WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+               END-IF
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       DISPLAY-UPDATE-SCREEN.
+           DISPLAY WS-TITLE-LINE.
+           DISPLAY WS-SCREEN-FIELDS.
+
+       ACCEPT-UPDATE-REQUEST.
+           DISPLAY WS-ID-LABEL.
+           ACCEPT WS-SEARCH-ID.
+           DISPLAY WS-NAME-LABEL.
+           ACCEPT WS-UPDATE-NAME.
+           DISPLAY WS-DEPT-LABEL.
+           ACCEPT WS-UPDATE-DEPT.
+           DISPLAY WS-SALARY-LABEL.
+           ACCEPT WS-UPDATE-SALARY.
+
+       VALIDATE-DEPARTMENT.
+      *    Check the typed department against DEPT.MASTER instead of
+      *    rewriting the record with whatever was typed.
+           MOVE 'N' TO DEPT-VALID-FLAG.
+           CALL 'DEPTVAL1' USING WS-UPDATE-DEPT DEPT-VALID-FLAG.
+
+       UPDATE-EMP-RECORD.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE 'N' TO WS-SALARY-CHANGED.
+           OPEN I-O EMP-FILE.
+           MOVE WS-SEARCH-ID TO EMP-ID.
+           READ EMP-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   IF WS-UPDATE-NAME NOT = SPACES
+                       MOVE WS-UPDATE-NAME TO EMP-NAME
+                   END-IF
+                   IF WS-UPDATE-DEPT NOT = SPACES
+                       MOVE WS-UPDATE-DEPT TO EMP-DEPT
+                   END-IF
+                   MOVE EMP-SALARY TO WS-OLD-SALARY
+                   IF WS-UPDATE-SALARY NOT = ZEROS
+                             AND WS-UPDATE-SALARY NOT = WS-OLD-SALARY
+                       MOVE 'Y' TO WS-SALARY-CHANGED
+                       MOVE WS-UPDATE-SALARY TO EMP-SALARY
+                   END-IF
+                   REWRITE EMP-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: Cannot rewrite EMP.INFO "
+                                   WS-EMP-FILE-STATUS
+                   END-REWRITE
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+           CLOSE EMP-FILE.
