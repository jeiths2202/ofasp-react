@@ -0,0 +1,65 @@
+      * SALHIST1.cob - Salary Change History Subprogram
+      * Fujitsu ASP COBOLG Program
+      * CALLed by UPDATE1 whenever an operator-entered salary differs
+      * from what is on file, so SAL.HIST keeps a record of the old and
+      * new amount and when the change was made, since EMP-SALARY itself
+      * is just overwritten in place with no history otherwise.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALHIST1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALHIST-FILE ASSIGN TO "SAL.HIST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SALHIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALHIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SALHIST-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SALHIST-FILE-STATUS   PIC XX.
+       01  WS-CURRENT-DATE          PIC 9(6).
+
+       01  WS-SALHIST-DETAIL.
+           05  WS-H-EMP-ID          PIC X(5).
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  WS-H-OLD-SALARY      PIC 9(8)V99.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  WS-H-NEW-SALARY      PIC 9(8)V99.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  WS-H-EFF-DATE        PIC 9(6).
+
+       LINKAGE SECTION.
+       01  SALHIST-EMP-ID           PIC X(5).
+       01  SALHIST-OLD-SALARY       PIC 9(8)V99.
+       01  SALHIST-NEW-SALARY       PIC 9(8)V99.
+
+       PROCEDURE DIVISION USING SALHIST-EMP-ID
+                                 SALHIST-OLD-SALARY
+                                 SALHIST-NEW-SALARY.
+       MAIN-PROCEDURE.
+           OPEN EXTEND SALHIST-FILE.
+           IF WS-SALHIST-FILE-STATUS NOT = "00"
+               OPEN OUTPUT SALHIST-FILE
+           END-IF.
+           IF WS-SALHIST-FILE-STATUS = "00"
+               PERFORM WRITE-SALHIST-LINE
+               CLOSE SALHIST-FILE
+           END-IF.
+           GOBACK.
+
+       WRITE-SALHIST-LINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           MOVE SALHIST-EMP-ID TO WS-H-EMP-ID.
+           MOVE SALHIST-OLD-SALARY TO WS-H-OLD-SALARY.
+           MOVE SALHIST-NEW-SALARY TO WS-H-NEW-SALARY.
+           MOVE WS-CURRENT-DATE TO WS-H-EFF-DATE.
+           MOVE WS-SALHIST-DETAIL TO SALHIST-LINE.
+           WRITE SALHIST-LINE.
