@@ -0,0 +1,160 @@
+      * OPERMNT1.cob - Operator Master Maintenance Program
+      * Fujitsu ASP COBOLG Program
+      * Adds a new OPER-ID to OPER.MASTER or updates an existing
+      * operator's password/level. OPERVAL1 only ever OPENs
+      * OPER.MASTER for INPUT, so without this program the file is
+      * never seeded and every MAIN001 login fails; run this once per
+      * operator to set up (or change) the account OPERVAL1 checks
+      * against.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Initial version.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERMNT1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPER-FILE ASSIGN TO "OPER.MASTER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS OPER-ID
+                  FILE STATUS IS WS-OPER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPER-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  OPER-RECORD.
+           05  OPER-ID         PIC X(8).
+           05  OPER-PASSWORD   PIC X(8).
+           05  OPER-LEVEL      PIC X(1).
+           05  OPER-FILLER     PIC X(23).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPER-FILE-STATUS PIC XX.
+       01  WS-FOUND-FLAG       PIC X VALUE 'N'.
+       01  WS-FILE-IS-NEW      PIC X VALUE 'N'.
+
+       01  WS-SCREEN-FIELDS.
+           05  WS-TITLE-LINE       PIC X(20) VALUE "Operator Maint".
+           05  WS-ACTION-LABEL     PIC X(20) VALUE "Action (A/U):".
+           05  WS-ID-LABEL         PIC X(20) VALUE "Operator ID:".
+           05  WS-PASSWORD-LABEL   PIC X(20) VALUE "Password:".
+           05  WS-LEVEL-LABEL      PIC X(20) VALUE "Level (1=Admin):".
+           05  WS-MESSAGE-LINE     PIC X(50).
+
+       01  WS-INPUT-FIELDS.
+           05  WS-ACTION-CODE      PIC X(1).
+           05  WS-OPER-ID          PIC X(8).
+           05  WS-OPER-PASSWORD    PIC X(8).
+           05  WS-OPER-LEVEL       PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DISPLAY-MAINT-SCREEN.
+           PERFORM ACCEPT-MAINT-REQUEST.
+           EVALUATE WS-ACTION-CODE
+               WHEN 'A'
+                   PERFORM ADD-OPERATOR-RECORD
+               WHEN 'U'
+                   PERFORM UPDATE-OPERATOR-RECORD
+               WHEN OTHER
+                   MOVE "Error: Action must be A (add) or U (update)"
+                       TO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+           END-EVALUATE.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       DISPLAY-MAINT-SCREEN.
+           DISPLAY WS-TITLE-LINE.
+           DISPLAY WS-ACTION-LABEL.
+
+       ACCEPT-MAINT-REQUEST.
+           ACCEPT WS-ACTION-CODE.
+           DISPLAY WS-ID-LABEL.
+           ACCEPT WS-OPER-ID.
+           DISPLAY WS-PASSWORD-LABEL.
+           ACCEPT WS-OPER-PASSWORD.
+           DISPLAY WS-LEVEL-LABEL.
+           ACCEPT WS-OPER-LEVEL.
+
+       ADD-OPERATOR-RECORD.
+           PERFORM CHECK-DUPLICATE-OPERATOR.
+           IF WS-FOUND-FLAG = 'Y'
+               MOVE "Error: Operator ID already exists" TO
+                   WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           ELSE
+               PERFORM APPEND-OPERATOR-RECORD
+               MOVE "Operator added: " TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE WS-OPER-ID
+           END-IF.
+
+       CHECK-DUPLICATE-OPERATOR.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE 'N' TO WS-FILE-IS-NEW.
+           OPEN INPUT OPER-FILE.
+           IF WS-OPER-FILE-STATUS = "35"
+      *        OPER.MASTER DOES NOT EXIST YET - FIRST OPERATOR BEING
+      *        ADDED
+               MOVE 'Y' TO WS-FILE-IS-NEW
+           ELSE
+               MOVE WS-OPER-ID TO OPER-ID
+               READ OPER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND-FLAG
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FOUND-FLAG
+               END-READ
+               CLOSE OPER-FILE
+           END-IF.
+
+       APPEND-OPERATOR-RECORD.
+           MOVE WS-OPER-ID TO OPER-ID.
+           MOVE WS-OPER-PASSWORD TO OPER-PASSWORD.
+           MOVE WS-OPER-LEVEL TO OPER-LEVEL.
+           MOVE SPACES TO OPER-FILLER.
+           IF WS-FILE-IS-NEW = 'Y'
+               OPEN OUTPUT OPER-FILE
+           ELSE
+               OPEN I-O OPER-FILE
+           END-IF.
+           WRITE OPER-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: Cannot write OPER.MASTER record "
+                           WS-OPER-FILE-STATUS
+           END-WRITE.
+           CLOSE OPER-FILE.
+
+       UPDATE-OPERATOR-RECORD.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           OPEN I-O OPER-FILE.
+           MOVE WS-OPER-ID TO OPER-ID.
+           READ OPER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE WS-OPER-PASSWORD TO OPER-PASSWORD
+                   MOVE WS-OPER-LEVEL TO OPER-LEVEL
+                   REWRITE OPER-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: Cannot rewrite OPER.MASTER "
+                                   WS-OPER-FILE-STATUS
+                   END-REWRITE
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+           CLOSE OPER-FILE.
+           IF WS-FOUND-FLAG = 'Y'
+               MOVE "Operator updated: " TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE WS-OPER-ID
+           ELSE
+               MOVE "Error: Operator ID not found" TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           END-IF.
