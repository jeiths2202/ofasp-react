@@ -0,0 +1,98 @@
+      * EMPCSV1.cob - Employee CSV Export Batch Program
+      * Fujitsu ASP COBOLG Program
+      * Reads EMP.INFO start to finish and writes a comma-delimited
+      * EMP-ID/EMP-NAME/EMP-EMAIL extract for the payroll vendor's
+      * import tool, instead of hand-reformatting the flat file.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPCSV1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "EMP.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-ID          PIC X(5).
+           05  EMP-NAME        PIC X(20).
+           05  EMP-EMAIL       PIC X(20).
+           05  EMP-STATUS      PIC X(1).
+           05  EMP-DEPT        PIC X(15).
+           05  EMP-HIRE-DATE   PIC 9(8).
+           05  EMP-SALARY      PIC 9(8)V99.
+           05  EMP-FILLER      PIC X(1).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS  PIC XX.
+       01  WS-CSV-FILE-STATUS  PIC XX.
+       01  WS-EOF-FLAG         PIC X VALUE 'N'.
+       01  WS-RECORD-COUNT     PIC 9(5) VALUE ZERO.
+
+       01  WS-CSV-DETAIL.
+           05  WS-C-ID         PIC X(5).
+           05  FILLER          PIC X(1)  VALUE ",".
+           05  WS-C-NAME       PIC X(20).
+           05  FILLER          PIC X(1)  VALUE ",".
+           05  WS-C-EMAIL      PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EMP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-CSV-LINE
+               END-READ
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT EMP-FILE.
+           OPEN OUTPUT CSV-FILE.
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open EMP.INFO file "
+                       WS-EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-CSV-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open EMP.CSV file "
+                       WS-CSV-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-CSV-LINE.
+           MOVE EMP-ID TO WS-C-ID.
+           MOVE EMP-NAME TO WS-C-NAME.
+           MOVE EMP-EMAIL TO WS-C-EMAIL.
+           MOVE WS-CSV-DETAIL TO CSV-LINE.
+           WRITE CSV-LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+
+       CLOSE-FILES.
+           CLOSE EMP-FILE.
+           CLOSE CSV-FILE.
+           DISPLAY "CSV export complete. " WS-RECORD-COUNT
+                   " records written.".
