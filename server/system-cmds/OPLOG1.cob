@@ -0,0 +1,69 @@
+      * OPLOG1.cob - Operator Security Event Log Subprogram
+      * Fujitsu ASP COBOLG Program
+      * CALLed by MAIN001 to record rejected logins and unauthorized
+      * menu selections to OPER.LOG, since EMP.AUDIT (AUDITLOG) only
+      * ever covers successful employee maintenance transactions.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPLOG1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "OPER.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LOG-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS      PIC XX.
+       01  WS-CURRENT-DATE         PIC 9(6).
+       01  WS-CURRENT-TIME         PIC 9(8).
+
+       01  WS-LOG-DETAIL.
+           05  WS-L-DATE           PIC 9(6).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-L-TIME           PIC 9(8).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-L-OPER-ID        PIC X(8).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-L-EVENT          PIC X(8).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-L-DETAIL         PIC X(20).
+
+       LINKAGE SECTION.
+       01  OPLOG-OPER-ID           PIC X(8).
+       01  OPLOG-EVENT             PIC X(8).
+       01  OPLOG-DETAIL            PIC X(20).
+
+       PROCEDURE DIVISION USING OPLOG-OPER-ID
+                                 OPLOG-EVENT
+                                 OPLOG-DETAIL.
+       MAIN-PROCEDURE.
+           OPEN EXTEND LOG-FILE.
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+           IF WS-LOG-FILE-STATUS = "00"
+               PERFORM WRITE-LOG-LINE
+               CLOSE LOG-FILE
+           END-IF.
+           GOBACK.
+
+       WRITE-LOG-LINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-L-DATE.
+           MOVE WS-CURRENT-TIME TO WS-L-TIME.
+           MOVE OPLOG-OPER-ID TO WS-L-OPER-ID.
+           MOVE OPLOG-EVENT TO WS-L-EVENT.
+           MOVE OPLOG-DETAIL TO WS-L-DETAIL.
+           MOVE WS-LOG-DETAIL TO LOG-LINE.
+           WRITE LOG-LINE.
