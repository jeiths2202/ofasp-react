@@ -0,0 +1,154 @@
+      * DEPTMNT1.cob - Department Master Maintenance Program
+      * Fujitsu ASP COBOLG Program
+      * Adds a new DEPT-NAME to DEPT.MASTER or updates its DEPT-CODE.
+      * DEPTVAL1 only ever OPENs DEPT.MASTER for INPUT, so without
+      * this program the file is never seeded and every department
+      * typed on CREATE1/UPDATE1/the employee inquiry screen fails
+      * validation, and DEPTRPT1's report never has a department to
+      * list; run this once per department to set up (or change) the
+      * records DEPTVAL1 and DEPTRPT1 read.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Initial version.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTMNT1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-FILE ASSIGN TO "DEPT.MASTER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS DEPT-NAME
+                  FILE STATUS IS WS-DEPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPT-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-RECORD.
+           05  DEPT-NAME       PIC X(15).
+           05  DEPT-CODE       PIC X(4).
+           05  DEPT-FILLER     PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DEPT-FILE-STATUS PIC XX.
+       01  WS-FOUND-FLAG       PIC X VALUE 'N'.
+       01  WS-FILE-IS-NEW      PIC X VALUE 'N'.
+
+       01  WS-SCREEN-FIELDS.
+           05  WS-TITLE-LINE       PIC X(20) VALUE "Department Maint".
+           05  WS-ACTION-LABEL     PIC X(20) VALUE "Action (A/U):".
+           05  WS-NAME-LABEL       PIC X(20) VALUE "Dept Name:".
+           05  WS-CODE-LABEL       PIC X(20) VALUE "Dept Code:".
+           05  WS-MESSAGE-LINE     PIC X(50).
+
+       01  WS-INPUT-FIELDS.
+           05  WS-ACTION-CODE      PIC X(1).
+           05  WS-DEPT-NAME        PIC X(15).
+           05  WS-DEPT-CODE        PIC X(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DISPLAY-MAINT-SCREEN.
+           PERFORM ACCEPT-MAINT-REQUEST.
+           EVALUATE WS-ACTION-CODE
+               WHEN 'A'
+                   PERFORM ADD-DEPARTMENT-RECORD
+               WHEN 'U'
+                   PERFORM UPDATE-DEPARTMENT-RECORD
+               WHEN OTHER
+                   MOVE "Error: Action must be A (add) or U (update)"
+                       TO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+           END-EVALUATE.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       DISPLAY-MAINT-SCREEN.
+           DISPLAY WS-TITLE-LINE.
+           DISPLAY WS-ACTION-LABEL.
+
+       ACCEPT-MAINT-REQUEST.
+           ACCEPT WS-ACTION-CODE.
+           DISPLAY WS-NAME-LABEL.
+           ACCEPT WS-DEPT-NAME.
+           DISPLAY WS-CODE-LABEL.
+           ACCEPT WS-DEPT-CODE.
+
+       ADD-DEPARTMENT-RECORD.
+           PERFORM CHECK-DUPLICATE-DEPARTMENT.
+           IF WS-FOUND-FLAG = 'Y'
+               MOVE "Error: Department already exists" TO
+                   WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           ELSE
+               PERFORM APPEND-DEPARTMENT-RECORD
+               MOVE "Department added: " TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE WS-DEPT-NAME
+           END-IF.
+
+       CHECK-DUPLICATE-DEPARTMENT.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE 'N' TO WS-FILE-IS-NEW.
+           OPEN INPUT DEPT-FILE.
+           IF WS-DEPT-FILE-STATUS = "35"
+      *        DEPT.MASTER DOES NOT EXIST YET - FIRST DEPARTMENT BEING
+      *        ADDED
+               MOVE 'Y' TO WS-FILE-IS-NEW
+           ELSE
+               MOVE WS-DEPT-NAME TO DEPT-NAME
+               READ DEPT-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND-FLAG
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-FOUND-FLAG
+               END-READ
+               CLOSE DEPT-FILE
+           END-IF.
+
+       APPEND-DEPARTMENT-RECORD.
+           MOVE WS-DEPT-NAME TO DEPT-NAME.
+           MOVE WS-DEPT-CODE TO DEPT-CODE.
+           MOVE SPACES TO DEPT-FILLER.
+           IF WS-FILE-IS-NEW = 'Y'
+               OPEN OUTPUT DEPT-FILE
+           ELSE
+               OPEN I-O DEPT-FILE
+           END-IF.
+           WRITE DEPT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: Cannot write DEPT.MASTER record "
+                           WS-DEPT-FILE-STATUS
+           END-WRITE.
+           CLOSE DEPT-FILE.
+
+       UPDATE-DEPARTMENT-RECORD.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           OPEN I-O DEPT-FILE.
+           MOVE WS-DEPT-NAME TO DEPT-NAME.
+           READ DEPT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE WS-DEPT-CODE TO DEPT-CODE
+                   REWRITE DEPT-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: Cannot rewrite DEPT.MASTER "
+                                   WS-DEPT-FILE-STATUS
+                   END-REWRITE
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+           CLOSE DEPT-FILE.
+           IF WS-FOUND-FLAG = 'Y'
+               MOVE "Department updated: " TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE WS-DEPT-NAME
+           ELSE
+               MOVE "Error: Department not found" TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           END-IF.
