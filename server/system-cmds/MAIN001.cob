@@ -3,16 +3,58 @@
       *****************************************************************
       * MAIN MENU PROGRAM - FUJITSU ASP COBOLG DISPLAY FILE         *
       * PROCESSES MAIN001 SMED MAP FOR MENU SELECTION               *
-      * SUPPORTS OPTIONS 1-4 WITH PROPER ERROR HANDLING             *
+      * SUPPORTS OPTIONS 1-5 WITH PROPER ERROR HANDLING             *
       * USES DESTINATION IDS DSP PATTERN WITH SJIS ENCODING         *
       *****************************************************************
-       
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Added option '5' (log off) with a Y/N confirmation
+      *             prompt; declining it re-displays the menu instead
+      *             of exiting, and confirming sets WS-LOGOFF-REQUESTED
+      *             so MAIN-PROCESS runs its own CLOSE-DISPLAY-FILE and
+      *             STOP RUN instead of letting the retry limit be the
+      *             only way out.
+      * 2025-08-09  CALL-PROGRAM now passes WS-USER-SELECTION and
+      *             WS-OPERATOR-ID to INQUIRY1/CREATE1/UPDATE1/DELETE1
+      *             instead of a bare CALL with no USING clause.
+      * 2025-08-09  Added operator ID/password sign-on (OPERVAL1 against
+      *             OPER.MASTER) before the main menu is ever displayed.
+      *             Options 2-4 now also check the signed-on operator's
+      *             authorization level; a rejected sign-on or a
+      *             selection the operator isn't authorized for is
+      *             logged to OPER.LOG via OPLOG1.
+      * 2025-08-09  DESTINATION IDS now names a WORKING-STORAGE field
+      *             built from a terminal/session number at OPEN time
+      *             instead of the shared literal "DSP", so two
+      *             sessions running this menu at once no longer write
+      *             to the same destination.
+      * 2025-08-09  ACCEPT-USER-INPUT now accepts into a 3-byte
+      *             WS-RAW-SELECTION and VALIDATE-SELECTION normalizes
+      *             it to half-width before the EVALUATE, so typing the
+      *             full-width digit shown in the menu label works the
+      *             same as typing the half-width one.
+      * 2025-08-09  PROCESS-MAIN-MENU now CALLs OPLOG1 to record retry
+      *             exhaustion (terminal/session id and bad-attempt
+      *             count) to OPER.LOG before setting WS-LOGOFF-
+      *             REQUESTED, instead of only displaying the message.
+      * 2026-08-09  BUILD-DESTINATION-ID's fallback when no terminal
+      *             number is passed in now seeds WS-TERMINAL-ID from
+      *             the clock's seconds instead of a fixed "01", so two
+      *             sessions launched without one no longer collide on
+      *             the same DSP01 destination.
+      * 2026-08-09  AUTHENTICATE-OPERATOR's CALL to OPERVAL1 only ever
+      *             worked once OPER.MASTER actually had an operator
+      *             record on it; added OPERMNT1 as the maintenance
+      *             program that adds/updates those records, the same
+      *             way ITMMNT1 seeds ITEM.MASTER, so sign-on isn't
+      *             permanently impossible on a freshly installed system.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MAIN001 ASSIGN TO "MAIN001"
                   ORGANIZATION IS DISPLAY FILE
-                  DESTINATION IDS "DSP"
+                  DESTINATION IDS DESTINATION-TYPE
                   ENCODING SJIS.
        
        DATA DIVISION.
@@ -29,12 +71,18 @@
            05  WS-OPTION-2         PIC X(20) VALUE "２）追加".
            05  WS-OPTION-3         PIC X(20) VALUE "３）更新".
            05  WS-OPTION-4         PIC X(20) VALUE "４）削除".
+           05  WS-OPTION-5         PIC X(20) VALUE "５）ログオフ".
            05  WS-SELECTION-PROMPT PIC X(20) VALUE "選択：".
+           05  WS-OPERATOR-PROMPT  PIC X(30) VALUE "オペレーターID：".
+           05  WS-PASSWORD-PROMPT  PIC X(30) VALUE "パスワード：".
            05  WS-MESSAGE-LINE     PIC X(50).
-       
+
        01  WS-INPUT-DATA.
            05  WS-USER-SELECTION   PIC X(1).
-       
+           05  WS-RAW-SELECTION    PIC X(3) VALUE SPACES.
+           05  WS-CONFIRM-ANSWER   PIC X(1).
+           05  WS-OPERATOR-PASSWORD PIC X(8).
+
        01  WS-CONTROL-FIELDS.
            05  WS-VALID-OPTION     PIC X(1) VALUE 'N'.
            05  WS-PROGRAM-TO-CALL  PIC X(8).
@@ -42,28 +90,102 @@
            05  WS-MAX-RETRIES      PIC 9(2) VALUE 3.
            05  DESTINATION-TYPE    PIC X(20) VALUE "DSP".
            05  WS-ENCODING-TYPE    PIC X(10) VALUE "SJIS".
+           05  WS-LOGOFF-REQUESTED PIC X(1) VALUE 'N'.
+           05  WS-OPERATOR-ID      PIC X(8) VALUE SPACES.
+           05  WS-OPERATOR-LEVEL   PIC X(1) VALUE SPACES.
+           05  WS-AUTH-VALID       PIC X(1) VALUE 'N'.
+           05  WS-AUTH-RETRY-COUNT PIC 9(2) VALUE 0.
+           05  WS-TERMINAL-ID      PIC X(2) VALUE SPACES.
+           05  WS-TIME-SEED        PIC 9(8) VALUE ZERO.
        
        01  WS-MESSAGE-AREA.
            05  WS-ERROR-MESSAGE    PIC X(50).
            05  WS-STATUS-MESSAGE   PIC X(50).
+
+       01  WS-RETRY-LOG-DETAIL     PIC X(20) VALUE SPACES.
+       01  WS-RETRY-COUNT-DISPLAY  PIC 9(2) VALUE ZERO.
        
        PROCEDURE DIVISION.
        
        MAIN-PROCESS.
            PERFORM INIT-PROGRAM
            PERFORM OPEN-DISPLAY-FILE
-           PERFORM PROCESS-MAIN-MENU
+           PERFORM AUTHENTICATE-OPERATOR
+           PERFORM UNTIL WS-LOGOFF-REQUESTED = 'Y'
+               PERFORM PROCESS-MAIN-MENU
+           END-PERFORM
            PERFORM CLOSE-DISPLAY-FILE
            STOP RUN
            .
-       
+
        INIT-PROGRAM.
-           MOVE "DSP" TO DESTINATION-TYPE
+           PERFORM BUILD-DESTINATION-ID
            MOVE "SJIS" TO WS-ENCODING-TYPE
            MOVE SPACES TO WS-ERROR-MESSAGE
            MOVE SPACES TO WS-STATUS-MESSAGE
            MOVE ZEROS TO WS-RETRY-COUNT
+           MOVE ZEROS TO WS-AUTH-RETRY-COUNT
            MOVE 'N' TO WS-VALID-OPTION
+           MOVE 'N' TO WS-LOGOFF-REQUESTED
+           MOVE 'N' TO WS-AUTH-VALID
+           MOVE SPACES TO WS-OPERATOR-ID
+           MOVE SPACES TO WS-OPERATOR-LEVEL
+           .
+
+       BUILD-DESTINATION-ID.
+      *    Each session gets its own destination ID -- "DSP" plus a
+      *    2-digit terminal/session number taken from the invoking
+      *    command line -- instead of every session sharing the same
+      *    literal "DSP" and stepping on each other's screen output.
+           ACCEPT WS-TERMINAL-ID FROM COMMAND-LINE
+           IF WS-TERMINAL-ID = SPACES
+      *        No terminal/session number was passed in -- seed from
+      *        the clock's seconds instead of a fixed "01" so that two
+      *        sessions launched without one don't collide on DSP01.
+               ACCEPT WS-TIME-SEED FROM TIME
+               MOVE WS-TIME-SEED (5:2) TO WS-TERMINAL-ID
+           END-IF
+           MOVE SPACES TO DESTINATION-TYPE
+           STRING "DSP" DELIMITED BY SIZE
+                  WS-TERMINAL-ID DELIMITED BY SIZE
+                  INTO DESTINATION-TYPE
+           .
+
+       AUTHENTICATE-OPERATOR.
+      *    Sign the operator on against OPER.MASTER before the main
+      *    menu is ever displayed; a rejected attempt is logged to
+      *    OPER.LOG and counts against the same retry limit the menu
+      *    itself uses.
+           PERFORM UNTIL WS-AUTH-VALID = 'Y'
+                     OR WS-AUTH-RETRY-COUNT >= WS-MAX-RETRIES
+               PERFORM ACCEPT-OPERATOR-CREDENTIALS
+               CALL 'OPERVAL1' USING WS-OPERATOR-ID
+                                     WS-OPERATOR-PASSWORD
+                                     WS-AUTH-VALID
+                                     WS-OPERATOR-LEVEL
+               IF WS-AUTH-VALID NOT = 'Y'
+                   ADD 1 TO WS-AUTH-RETRY-COUNT
+                   MOVE "オペレーターIDまたはパスワードが不正です"
+                        TO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+                   CALL 'OPLOG1' USING WS-OPERATOR-ID
+                                       "LOGIN   "
+                                       "BAD CREDENTIALS     "
+               END-IF
+           END-PERFORM
+
+           IF WS-AUTH-VALID NOT = 'Y'
+               MOVE "ログイン試行回数を超えました" TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+               MOVE 'Y' TO WS-LOGOFF-REQUESTED
+           END-IF
+           .
+
+       ACCEPT-OPERATOR-CREDENTIALS.
+           DISPLAY WS-OPERATOR-PROMPT
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY WS-PASSWORD-PROMPT
+           ACCEPT WS-OPERATOR-PASSWORD
            .
        
        OPEN-DISPLAY-FILE.
@@ -91,12 +213,31 @@
            ELSE
                MOVE "最大試行回数に達しました" TO WS-MESSAGE-LINE
                DISPLAY WS-MESSAGE-LINE
+               PERFORM LOG-RETRY-EXHAUSTION
+               MOVE 'Y' TO WS-LOGOFF-REQUESTED
            END-IF
            .
+
+       LOG-RETRY-EXHAUSTION.
+      *    WS-RETRY-COUNT hit WS-MAX-RETRIES -- record the terminal/
+      *    session id (WS-TERMINAL-ID) and the bad-attempt count to
+      *    OPER.LOG via OPLOG1 (which stamps its own date/time) instead
+      *    of just letting the event vanish once the session ends.
+           MOVE WS-RETRY-COUNT TO WS-RETRY-COUNT-DISPLAY
+           MOVE SPACES TO WS-RETRY-LOG-DETAIL
+           STRING "TERM=" DELIMITED BY SIZE
+                  WS-TERMINAL-ID DELIMITED BY SIZE
+                  " CNT=" DELIMITED BY SIZE
+                  WS-RETRY-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO WS-RETRY-LOG-DETAIL
+           CALL 'OPLOG1' USING WS-OPERATOR-ID
+                               "RETRYMAX"
+                               WS-RETRY-LOG-DETAIL
+           .
        
        DISPLAY-MENU-MAP.
-      *    FUJITSU ASP COBOLG DISPLAY FILE MAP OUTPUT WITH DSP
-           MOVE "DSP" TO DESTINATION-TYPE
+      *    FUJITSU ASP COBOLG DISPLAY FILE MAP OUTPUT -- DESTINATION-TYPE
+      *    was set once for this session by BUILD-DESTINATION-ID
            MOVE WS-TITLE-LINE TO WS-MESSAGE-LINE
            DISPLAY WS-SCREEN-FIELDS
            WRITE MAIN001-MAP
@@ -104,39 +245,90 @@
        
        ACCEPT-USER-INPUT.
       *    ACCEPT INPUT FROM USER
-           MOVE "選択を入力してください (1-4):" TO WS-MESSAGE-LINE
+           MOVE "選択を入力してください (1-5):" TO WS-MESSAGE-LINE
            DISPLAY WS-MESSAGE-LINE
-           ACCEPT WS-USER-SELECTION
+           MOVE SPACES TO WS-RAW-SELECTION
+           ACCEPT WS-RAW-SELECTION
            .
-       
+
        VALIDATE-SELECTION.
            MOVE 'N' TO WS-VALID-OPTION
            MOVE SPACES TO WS-ERROR-MESSAGE
-           
+           PERFORM NORMALIZE-SELECTION
+
            EVALUATE WS-USER-SELECTION
                WHEN '1'
                    MOVE 'Y' TO WS-VALID-OPTION
                    MOVE 'INQUIRY1' TO WS-PROGRAM-TO-CALL
                    MOVE "参照処理を開始します" TO WS-STATUS-MESSAGE
                WHEN '2'
-                   MOVE 'Y' TO WS-VALID-OPTION
-                   MOVE 'CREATE1 ' TO WS-PROGRAM-TO-CALL
-                   MOVE "追加処理を開始します" TO WS-STATUS-MESSAGE
+                   IF WS-OPERATOR-LEVEL = 'A'
+                       MOVE 'Y' TO WS-VALID-OPTION
+                       MOVE 'CREATE1 ' TO WS-PROGRAM-TO-CALL
+                       MOVE "追加処理を開始します" TO WS-STATUS-MESSAGE
+                   ELSE
+                       PERFORM REJECT-UNAUTHORIZED-OPTION
+                   END-IF
                WHEN '3'
-                   MOVE 'Y' TO WS-VALID-OPTION
-                   MOVE 'UPDATE1 ' TO WS-PROGRAM-TO-CALL
-                   MOVE "更新処理を開始します" TO WS-STATUS-MESSAGE
+                   IF WS-OPERATOR-LEVEL = 'A'
+                       MOVE 'Y' TO WS-VALID-OPTION
+                       MOVE 'UPDATE1 ' TO WS-PROGRAM-TO-CALL
+                       MOVE "更新処理を開始します" TO WS-STATUS-MESSAGE
+                   ELSE
+                       PERFORM REJECT-UNAUTHORIZED-OPTION
+                   END-IF
                WHEN '4'
+                   IF WS-OPERATOR-LEVEL = 'A'
+                       MOVE 'Y' TO WS-VALID-OPTION
+                       MOVE 'DELETE1 ' TO WS-PROGRAM-TO-CALL
+                       MOVE "削除処理を開始します" TO WS-STATUS-MESSAGE
+                   ELSE
+                       PERFORM REJECT-UNAUTHORIZED-OPTION
+                   END-IF
+               WHEN '5'
                    MOVE 'Y' TO WS-VALID-OPTION
-                   MOVE 'DELETE1 ' TO WS-PROGRAM-TO-CALL
-                   MOVE "削除処理を開始します" TO WS-STATUS-MESSAGE
+                   MOVE SPACES TO WS-PROGRAM-TO-CALL
+                   MOVE "ログオフ確認" TO WS-STATUS-MESSAGE
                WHEN OTHER
                    MOVE 'N' TO WS-VALID-OPTION
-                   MOVE "無効な選択です。1-4を入力してください"
+                   MOVE "無効な選択です。1-5を入力してください"
                         TO WS-ERROR-MESSAGE
            END-EVALUATE
            .
-       
+
+       NORMALIZE-SELECTION.
+      *    The on-screen labels are numbered with full-width digits
+      *    ("１）参照" etc.) -- if the operator types the full-width
+      *    digit that matches the label instead of a half-width '1'-
+      *    '5', map it down to half-width before WS-USER-SELECTION
+      *    is EVALUATEd, so either keystroke works.
+           EVALUATE WS-RAW-SELECTION
+               WHEN "１"
+                   MOVE '1' TO WS-USER-SELECTION
+               WHEN "２"
+                   MOVE '2' TO WS-USER-SELECTION
+               WHEN "３"
+                   MOVE '3' TO WS-USER-SELECTION
+               WHEN "４"
+                   MOVE '4' TO WS-USER-SELECTION
+               WHEN "５"
+                   MOVE '5' TO WS-USER-SELECTION
+               WHEN OTHER
+                   MOVE WS-RAW-SELECTION (1:1) TO WS-USER-SELECTION
+           END-EVALUATE
+           .
+
+       REJECT-UNAUTHORIZED-OPTION.
+      *    WS-OPERATOR-LEVEL wasn't 'A' -- treat it like any other
+      *    invalid selection, but also log it since this one is a
+      *    permission problem rather than a typo.
+           MOVE 'N' TO WS-VALID-OPTION
+           MOVE "この操作を行う権限がありません" TO WS-ERROR-MESSAGE
+           CALL 'OPLOG1' USING WS-OPERATOR-ID
+                               "MENU    "
+                               "UNAUTHORIZED OPTION "
+           .
+
        DISPLAY-ERROR-MSG.
            MOVE WS-ERROR-MESSAGE TO WS-MESSAGE-LINE
            DISPLAY "エラー: " WS-MESSAGE-LINE
@@ -146,20 +338,44 @@
        
        CALL-PROGRAM.
            DISPLAY WS-STATUS-MESSAGE
-           
-           EVALUATE WS-USER-SELECTION
-               WHEN '1'
-                   CALL 'INQUIRY1'
-               WHEN '2'
-                   CALL 'CREATE1'
-               WHEN '3'
-                   CALL 'UPDATE1'
-               WHEN '4'
-                   CALL 'DELETE1'
-           END-EVALUATE
-           
-           IF RETURN-CODE NOT = 0
-               DISPLAY "プログラム呼び出しエラー: " WS-PROGRAM-TO-CALL
-               DISPLAY "リターンコード: " RETURN-CODE
+
+           IF WS-USER-SELECTION = '5'
+               PERFORM CONFIRM-LOGOFF
+           ELSE
+               EVALUATE WS-USER-SELECTION
+                   WHEN '1'
+                       CALL 'INQUIRY1' USING WS-USER-SELECTION
+                                             WS-OPERATOR-ID
+                   WHEN '2'
+                       CALL 'CREATE1' USING WS-USER-SELECTION
+                                            WS-OPERATOR-ID
+                   WHEN '3'
+                       CALL 'UPDATE1' USING WS-USER-SELECTION
+                                            WS-OPERATOR-ID
+                   WHEN '4'
+                       CALL 'DELETE1' USING WS-USER-SELECTION
+                                            WS-OPERATOR-ID
+               END-EVALUATE
+
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "プログラム呼び出しエラー: " WS-PROGRAM-TO-CALL
+                   DISPLAY "リターンコード: " RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+       CONFIRM-LOGOFF.
+      *    A plain 5 from the menu isn't enough to tear the session
+      *    down on its own -- make the operator say so a second time,
+      *    and go right back to the menu if they don't.
+           MOVE "ログオフしますか？ (Y/N):" TO WS-MESSAGE-LINE
+           DISPLAY WS-MESSAGE-LINE
+           ACCEPT WS-CONFIRM-ANSWER
+
+           IF WS-CONFIRM-ANSWER = 'Y' OR WS-CONFIRM-ANSWER = 'y'
+               MOVE 'Y' TO WS-LOGOFF-REQUESTED
+           ELSE
+               MOVE 'N' TO WS-VALID-OPTION
+               MOVE ZEROS TO WS-RETRY-COUNT
            END-IF
            .
\ No newline at end of file
