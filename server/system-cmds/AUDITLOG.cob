@@ -0,0 +1,81 @@
+      * AUDITLOG.cob - Employee Transaction Audit Log Subprogram
+      * Fujitsu ASP COBOLG Program
+      * CALLed by CREATE1/UPDATE1/DELETE1 after a successful add,
+      * change, or deactivation so EMP.AUDIT keeps a record of who
+      * changed what, since nothing else in the system logs that today.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Added AUDITLOG-OPERATOR-ID so EMP.AUDIT also records
+      *             which signed-on operator made the change, not just
+      *             which employee/menu-option/operation -- CREATE1/
+      *             UPDATE1/DELETE1 already had their operator ID on
+      *             hand from MAIN001 but weren't passing it through.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "EMP.AUDIT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS    PIC XX.
+       01  WS-CURRENT-DATE         PIC 9(6).
+       01  WS-CURRENT-TIME         PIC 9(8).
+
+       01  WS-AUDIT-DETAIL.
+           05  WS-A-DATE           PIC 9(6).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-A-TIME           PIC 9(8).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-A-EMP-ID         PIC X(5).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-A-OPERATION      PIC X(8).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-A-MENU-OPT       PIC X(1).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-A-OPERATOR-ID    PIC X(8).
+
+       LINKAGE SECTION.
+       01  AUDITLOG-EMP-ID         PIC X(5).
+       01  AUDITLOG-OPERATION      PIC X(8).
+       01  AUDITLOG-MENU-OPT       PIC X(1).
+       01  AUDITLOG-OPERATOR-ID    PIC X(8).
+
+       PROCEDURE DIVISION USING AUDITLOG-EMP-ID
+                                 AUDITLOG-OPERATION
+                                 AUDITLOG-MENU-OPT
+                                 AUDITLOG-OPERATOR-ID.
+       MAIN-PROCEDURE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-FILE-STATUS = "00"
+               PERFORM WRITE-AUDIT-LINE
+               CLOSE AUDIT-FILE
+           END-IF.
+           GOBACK.
+
+       WRITE-AUDIT-LINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-A-DATE.
+           MOVE WS-CURRENT-TIME TO WS-A-TIME.
+           MOVE AUDITLOG-EMP-ID TO WS-A-EMP-ID.
+           MOVE AUDITLOG-OPERATION TO WS-A-OPERATION.
+           MOVE AUDITLOG-MENU-OPT TO WS-A-MENU-OPT.
+           MOVE AUDITLOG-OPERATOR-ID TO WS-A-OPERATOR-ID.
+           MOVE WS-AUDIT-DETAIL TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
