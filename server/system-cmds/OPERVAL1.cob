@@ -0,0 +1,64 @@
+      * OPERVAL1.cob - Operator ID/Password Validation Subprogram
+      * Fujitsu ASP COBOLG Program
+      * CALLed by MAIN001 at startup to check an operator ID and
+      * password against OPER.MASTER before the main menu is ever
+      * displayed, and to hand back that operator's authorization
+      * level.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERVAL1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPER-FILE ASSIGN TO "OPER.MASTER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS OPER-ID
+                  FILE STATUS IS WS-OPER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPER-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  OPER-RECORD.
+           05  OPER-ID         PIC X(8).
+           05  OPER-PASSWORD   PIC X(8).
+           05  OPER-LEVEL      PIC X(1).
+           05  OPER-FILLER     PIC X(23).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPER-FILE-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01  OPERVAL-OPER-ID     PIC X(8).
+       01  OPERVAL-PASSWORD    PIC X(8).
+       01  OPERVAL-VALID-FLAG  PIC X(1).
+       01  OPERVAL-OPER-LEVEL  PIC X(1).
+
+       PROCEDURE DIVISION USING OPERVAL-OPER-ID
+                                 OPERVAL-PASSWORD
+                                 OPERVAL-VALID-FLAG
+                                 OPERVAL-OPER-LEVEL.
+       MAIN-PROCEDURE.
+           MOVE 'N' TO OPERVAL-VALID-FLAG.
+           MOVE SPACES TO OPERVAL-OPER-LEVEL.
+           OPEN INPUT OPER-FILE.
+           IF WS-OPER-FILE-STATUS = "00"
+               MOVE OPERVAL-OPER-ID TO OPER-ID
+               READ OPER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF OPER-PASSWORD = OPERVAL-PASSWORD
+                           MOVE 'Y' TO OPERVAL-VALID-FLAG
+                           MOVE OPER-LEVEL TO OPERVAL-OPER-LEVEL
+                       END-IF
+               END-READ
+               CLOSE OPER-FILE
+           END-IF.
+           GOBACK.
