@@ -0,0 +1,113 @@
+      * DELETE1.cob - Employee Logical Delete Program
+      * Fujitsu ASP COBOLG Program
+      * Flips EMP-STATUS to 'I' (inactive) for the matching EMP-RECORD
+      * in EMP.INFO for MAIN001 menu option 4. The 80-byte record is
+      * never physically removed so payroll history stays intact.
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  Initial version - introduces EMP-STATUS as the
+      *             first named byte carved out of EMP-FILLER; CREATE1
+      *             now sets EMP-STATUS = 'A' on every new record.
+      * 2025-08-09  EMP.INFO is now an indexed file keyed on EMP-ID;
+      *             the whole-file rewrite table is gone in favor of a
+      *             direct READ/REWRITE by key.
+      * 2025-08-09  A successful deactivation now CALLs AUDITLOG so
+      *             EMP.AUDIT keeps a record of who was deactivated and
+      *             when.
+      * 2025-08-09  Now takes the menu option and operator ID MAIN001
+      *             passes in rather than hardcoding the menu option in
+      *             the AUDITLOG call.
+      * 2026-08-09  AUDITLOG's CALL now also passes DELETE1-OPERATOR-ID
+      *             so EMP.AUDIT records which operator deactivated the
+      *             employee, not just the employee ID and menu option.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETE1.
+       AUTHOR. OpenASP System.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMP.INFO"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-ID          PIC X(5).
+           05  EMP-NAME        PIC X(20).
+           05  EMP-EMAIL       PIC X(20).
+           05  EMP-STATUS      PIC X(1).
+           05  EMP-DEPT        PIC X(15).
+           05  EMP-HIRE-DATE   PIC 9(8).
+           05  EMP-SALARY      PIC 9(8)V99.
+           05  EMP-FILLER      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS  PIC XX.
+       01  WS-FOUND-FLAG       PIC X VALUE 'N'.
+
+       01  WS-SCREEN-FIELDS.
+           05  WS-TITLE-LINE       PIC X(20) VALUE "Delete Employee".
+           05  WS-ID-LABEL         PIC X(20) VALUE "Employee ID:".
+           05  WS-MESSAGE-LINE     PIC X(50).
+
+       01  WS-INPUT-FIELDS.
+           05  WS-SEARCH-ID        PIC X(5).
+
+       LINKAGE SECTION.
+       01  DELETE1-MENU-OPTION     PIC X(1).
+       01  DELETE1-OPERATOR-ID     PIC X(8).
+
+       PROCEDURE DIVISION USING DELETE1-MENU-OPTION
+                                 DELETE1-OPERATOR-ID.
+       MAIN-PROCEDURE.
+           PERFORM DISPLAY-DELETE-SCREEN.
+           PERFORM ACCEPT-DELETE-REQUEST.
+           PERFORM DEACTIVATE-EMP-RECORD.
+           IF WS-FOUND-FLAG = 'Y'
+               CALL 'AUDITLOG' USING WS-SEARCH-ID "DELETE  "
+                                      DELETE1-MENU-OPTION
+                                      DELETE1-OPERATOR-ID
+               MOVE "Employee deactivated: " TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE WS-SEARCH-ID
+           ELSE
+               MOVE "Error: Employee ID not found" TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       DISPLAY-DELETE-SCREEN.
+           DISPLAY WS-TITLE-LINE.
+           DISPLAY WS-SCREEN-FIELDS.
+
+       ACCEPT-DELETE-REQUEST.
+           DISPLAY WS-ID-LABEL.
+           ACCEPT WS-SEARCH-ID.
+
+       DEACTIVATE-EMP-RECORD.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           OPEN I-O EMP-FILE.
+           MOVE WS-SEARCH-ID TO EMP-ID.
+           READ EMP-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE 'I' TO EMP-STATUS
+                   REWRITE EMP-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: Cannot rewrite EMP.INFO "
+                                   WS-EMP-FILE-STATUS
+                   END-REWRITE
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+           CLOSE EMP-FILE.
