@@ -1,15 +1,31 @@
       IDENTIFICATION DIVISION.
        PROGRAM-ID. COBDSPFL.
        AUTHOR. YOURNAME.
+      *
+      * MODIFICATION HISTORY
+      * 2025-08-09  SYMBOLIC DESTINATION now names a WORKING-STORAGE
+      *             field built from a terminal/session number instead
+      *             of the shared literal "DSP", so two sessions running
+      *             this program at once no longer share one destination.
+      * 2025-08-09  INFILE is now an indexed file keyed on IN-ITEM-ID,
+      *             same as ITMMNT1's maintenance counterpart expects,
+      *             instead of a plain sequential file.
+      * 2026-08-09  The no-argument fallback for WS-TERMINAL-ID now
+      *             seeds from the clock's seconds instead of a fixed
+      *             "01", so two sessions launched without one no
+      *             longer collide on the same DSP01 destination.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO DA-S-INFILE.
+           SELECT INFILE ASSIGN TO DA-S-INFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS IN-ITEM-ID.
            SELECT DSPF   ASSIGN TO GS-DSPF
                ORGANIZATION IS SEQUENTIAL
                PROCESSING MODE IS DISPLAY
-               SYMBOLIC DESTINATION IS "DSP".
+               SYMBOLIC DESTINATION IS WS-DESTINATION-ID.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,11 +43,27 @@
        01  WS-CONTROL-FIELDS.
            05  WS-DSPF-FORMAT-NAME   PIC X(08) VALUE 'MITDSP'.
            05  WS-DSPF-GROUP-NAME    PIC X(08) VALUE 'GROUP1'.
-           05  WS-FILE-STATUS        PIC X(02). 
+           05  WS-FILE-STATUS        PIC X(02).
            05  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           05  WS-TERMINAL-ID        PIC X(02) VALUE SPACES.
+           05  WS-TIME-SEED          PIC 9(08) VALUE ZERO.
+           05  WS-DESTINATION-ID     PIC X(20) VALUE 'DSP'.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           ACCEPT WS-TERMINAL-ID FROM COMMAND-LINE.
+           IF WS-TERMINAL-ID = SPACES
+      *        No terminal/session number was passed in -- seed from
+      *        the clock's seconds instead of a fixed "01" so that two
+      *        sessions launched without one don't collide on DSP01.
+               ACCEPT WS-TIME-SEED FROM TIME
+               MOVE WS-TIME-SEED (5:2) TO WS-TERMINAL-ID
+           END-IF.
+           MOVE SPACES TO WS-DESTINATION-ID.
+           STRING 'DSP' DELIMITED BY SIZE
+                  WS-TERMINAL-ID DELIMITED BY SIZE
+                  INTO WS-DESTINATION-ID.
+
            OPEN INPUT INFILE.
            OPEN I-O DSPF.
 
